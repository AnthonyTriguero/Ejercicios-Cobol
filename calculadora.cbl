@@ -1,4 +1,4 @@
-         ******************************************************************
+      ******************************************************************
       * Author:ANTHONY
       * Date:6/8/22
       * Purpose:CALCULADORA
@@ -6,8 +6,48 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
+       ENVIRONMENT DIVISION.
+      *-----------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *    REQ 022 - MISMA CONVENCION QUE VSFACTU/EVALU2/RESUMEN: LOS
+      *    MONTOS SE MUESTRAN Y REGISTRAN CON COMA DECIMAL EN TODO EL
+      *    SISTEMA (FORMATO-MONEDA YA LA DABA POR SENTADA AL DEVOLVER
+      *    "$8,00"; SIN ESTA CLAUSULA EL HISTORIAL/LOG DE ESTE PROGRAMA
+      *    QUEDABA CON PUNTO DECIMAL, INCONSISTENTE CON LA PANTALLA).
+       DECIMAL-POINT IS COMMA.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+      *    NOTA: EL MANEJADOR DE ARCHIVOS INDEXADOS DE ESTE BUILD DE
+      *    GNUCOBOL ESTA DESHABILITADO (VER COBC --INFO), ASI QUE EL
+      *    MAESTRO DE CLIENTES SE MANEJA IGUAL QUE ALUMNOS.DAT EN
+      *    EVALU2: LINE SEQUENTIAL, CARGADO COMPLETO EN MEMORIA AL
+      *    INICIO Y REESCRITO AL SALIR. ES EL MISMO CLIENTES.DAT QUE
+      *    USA VSFACTU (REQ 018 - LAYOUT DE CLIENTE COMPARTIDO).
+           SELECT CLIENTES-FILE ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLI-FS.
+           SELECT HISTORIAL-FILE ASSIGN TO "HISTORIAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FS.
+           SELECT MOVIMIENTOS-FILE ASSIGN TO "MOVIMIENTOS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOV-FS.
+      *-----------------------
        DATA DIVISION.
+      *-----------------------
        FILE SECTION.
+       FD  CLIENTES-FILE.
+           COPY CLIREG.
+      *-----------------------
+       FD  HISTORIAL-FILE.
+       01  REG-HISTORIAL               PIC X(120).
+      *-----------------------
+       FD  MOVIMIENTOS-FILE.
+       01  REG-MOVIMIENTO              PIC X(110).
+      *-----------------------
        WORKING-STORAGE SECTION.
       *VARIABLES CALCULADORA
       *-----------------------------------
@@ -16,149 +56,404 @@
        01  WS-RESULT                       PIC S9(11)V99.
        01  WS-PRE-ENTRADA                  PIC 9(1).
        01  WS-ENTRADA                      PIC 9(1).
-       01  WS-FORMATO                      PIC -99999.99.
+       01  WS-FORMATO                      PIC -(10)9,99.
+      *-------------------------------------
+      *DATOS DE CLIENTE (REQ 013/018 - COPYBOOK COMPARTIDO CON VSFACTU)
       *-------------------------------------
-      *DATOS DE CLIENTE
+           COPY CLIENTE.
+       01  WS-CLI-FS                   PIC XX      VALUE "00".
+       01  WS-CLIENTES-TABLA.
+           05 WS-CLIENTE-REG OCCURS 50 TIMES INDEXED BY CLI-I.
+               10 WS-TCLI-CODE        PIC X(10).
+               10 WS-TCLI-NAME        PIC X(30).
+               10 WS-TCLI-LASTNAME    PIC X(30).
+               10 WS-TCLI-ADDRESS     PIC X(40).
+               10 WS-TCLI-BALANCE     PIC S9(11)V99 COMP-3.
+       01  WS-CLI-EXISTENTES          PIC 9(03)   VALUE 0.
+       01  WS-CLI-ENCONTRADO          PIC X       VALUE 'N'.
+           88 CLI-ENCONTRADO                 VALUE 'S'.
+       01  WS-CLI-CARGADO             PIC X       VALUE 'N'.
+           88 CLIENTE-CARGADO                VALUE 'S'.
+       01  WS-CLI-GUARDADO            PIC X       VALUE 'N'.
+           88 CLI-GUARDADO                   VALUE 'S'.
+       01  WS-PRE-ENTRADA-CLI         PIC 9       VALUE 0.
+      *    FORMATEO DE MONTOS COMPARTIDO (REQ 022)
+      *---------------------------------------------------------------
+       01  WS-MONTO-FMT               PIC S9(9)V99.
+       01  WS-TEXTO-FMT               PIC X(20).
+      *    HISTORIAL DE CALCULOS (REQ 014)
+      *---------------------------------------------------------------
+       01  WS-HIST-FS                 PIC XX      VALUE "00".
+       01  WS-HIST-OPERACION          PIC X(15)   VALUE SPACES.
+       01  WS-HIST-LINEA.
+           05 WS-HIST-FECHA-HORA      PIC X(26).
+           05 WS-HIST-LIT-NUM1        PIC X(6)    VALUE " NUM1:".
+           05 WS-HIST-NUM1            PIC -(5)9,99.
+           05 WS-HIST-LIT-NUM2        PIC X(6)    VALUE " NUM2:".
+           05 WS-HIST-NUM2            PIC -(5)9,99.
+           05 WS-HIST-LIT-OP          PIC X(12)   VALUE " OPERACION:".
+           05 WS-HIST-OP-OUT          PIC X(15).
+           05 WS-HIST-LIT-RES         PIC X(11)   VALUE " RESULTADO:".
+           05 WS-HIST-RESULTADO       PIC -(9)9,99.
+      *    MOVIMIENTOS DE DEBITO/CREDITO (REQ 016)
+      *---------------------------------------------------------------
+       01  WS-MOV-FS                  PIC XX      VALUE "00".
+       01  WS-MOV-TIPO-ENTRADA        PIC 9       VALUE 0.
+       01  WS-MOV-MONTO-ENTRADA       PIC S9(9)V99 VALUE 0.
+       01  WS-MOV-LINEA.
+           05 WS-MOV-FECHA-HORA       PIC X(26).
+           05 WS-MOV-LIT-CLI          PIC X(9)    VALUE " CLIENTE:".
+           05 WS-MOV-CLI-CODE         PIC X(10).
+           05 WS-MOV-LIT-TIPO         PIC X(6)    VALUE " TIPO:".
+           05 WS-MOV-TIPO             PIC X(7).
+           05 WS-MOV-LIT-MONTO        PIC X(7)    VALUE " MONTO:".
+           05 WS-MOV-MONTO            PIC -(9)9,99.
+           05 WS-MOV-LIT-SALDO        PIC X(7)    VALUE " SALDO:".
+           05 WS-MOV-SALDO            PIC -(9)9,99.
       *-------------------------------------
-        01  WS-CLIENTE.
-           05 WS-DATOS.
-               10 WS-CLIENTE-NAME         PIC A(10).
-               10 WS-CLIENTE-LASTNAME     PIC A(10).
-               10 WS-CLIENTE-CODE         PIC ZZZZZ.ZZ.
-               10 WS-CLIENTE-CELL.
-                   15 WS-CLIENTE-BALANCE  PIC S9(11)V99 COMP-3.
-                   15 WS-CLIENTE-ADDRES   PIC A(10).
-                   15 WS-CLIENTE-STREET-1 PIC X(10).
-                   15 WS-CLIENTE-STREET-2 PIC X(10).
-      *------------------------------------- 
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE SECTION.
+      *    REQ 023 - SE REINICIA WS-PRE-ENTRADA AL EMPEZAR: SI
+      *    CALCULADORA SE LLAMA MAS DE UNA VEZ DESDE EL MENU PRINCIPAL,
+      *    EL WORKING-STORAGE DE UN CALL A OTRO CONSERVA SU VALOR Y SIN
+      *    ESTO EL MENU DE ESTE PROGRAMA NUNCA VOLVERIA A MOSTRARSE.
+           MOVE 0 TO WS-PRE-ENTRADA.
+           PERFORM 1100-CARGAR-CLIENTES.
+           PERFORM 1000-CALCULADORA UNTIL WS-PRE-ENTRADA = 5.
+           PERFORM 4000-GENERAL.
 
-           PERFORM 1000-CALCULADORA UNTIL WS-PRE-ENTRADA=3.
-               PERFORM 4001-SALIR.
-
-
-           
-
+       0000-FIN-MAIN-PROCEDURE SECTION.
 
        1000-CALCULADORA SECTION.
-           
-               DISPLAY "1.USAR LA CALCULADORA".
-               DISPLAY "2.DATOS DEL CLIENTE".
-               DISPLAY "3.SALIR".
-              
-               ACCEPT WS-PRE-ENTRADA.
-               IF WS-PRE-ENTRADA = 1
+           DISPLAY "*******************************************"
+           DISPLAY "1.USAR LA CALCULADORA"
+           DISPLAY "2.DATOS DEL CLIENTE"
+           DISPLAY "3.MOVIMIENTOS DE CLIENTE (DEBITO/CREDITO)"
+           DISPLAY "4.VER HISTORIAL DE CALCULOS"
+           DISPLAY "5.SALIR"
+           DISPLAY "*******************************************"
+           ACCEPT WS-PRE-ENTRADA
+           EVALUATE WS-PRE-ENTRADA
+               WHEN 1
                    PERFORM 2000-OBTENER-DATOS
                    PERFORM 2000-PROCEDIMIENTO
-                   
-               ELSE
-               IF WS-PRE-ENTRADA =2
-                    
-                    PERFORM 3000-DATOS-CLIENTE
+               WHEN 2
+                   PERFORM 3000-DATOS-CLIENTE
+               WHEN 3
+                   PERFORM 3500-MOVIMIENTO-CLIENTE
+               WHEN 4
+                   PERFORM 3700-VER-HISTORIAL
+               WHEN 5
+                   DISPLAY "SALIDA"
+               WHEN OTHER
+                   DISPLAY "OPCION NO VALIDA"
+           END-EVALUATE.
 
-               ELSE
-                  
-               IF WS-PRE-ENTRADA NOT =3
-                    DISPLAY "SALIDA".
-                    
-                   
        1000-FIN-CALCULADORA SECTION.
-       
-       2000-OBTENER-DATOS SECTION.          
-           
-           
+
+       2000-OBTENER-DATOS SECTION.
       *    CABEZERA
-               DISPLAY "*******************************************"
-               DISPLAY "SELECCIONE UN NUMERO PARA LA OPERACIÓN"
-               DISPLAY "1.SUMA"
-               DISPLAY "2.RESTA"
-               DISPLAY "3.MULTIPLICACION"
-               DISPLAY "4.DIVICION"
-               DISPLAY "*******************************************"
-      *        CABEZERA
-               DISPLAY "INGRESE UN NUMERO"
-               ACCEPT WS-NUM-1
-               DISPLAY "INGRESE OTRO NUMERO"
-               ACCEPT WS-NUM-2
-
-               DISPLAY "INDIQUE LA OPERACION"
-               ACCEPT WS-ENTRADA.
+           DISPLAY "*******************************************"
+           DISPLAY "SELECCIONE UN NUMERO PARA LA OPERACION"
+           DISPLAY "1.SUMA"
+           DISPLAY "2.RESTA"
+           DISPLAY "3.MULTIPLICACION"
+           DISPLAY "4.DIVICION"
+           DISPLAY "5.PORCENTAJE (NUM1 ES QUE % DE NUM2)"
+           DISPLAY "6.POTENCIA (NUM1 ELEVADO A NUM2)"
+           DISPLAY "*******************************************"
+      *    CABEZERA
+           DISPLAY "INGRESE UN NUMERO"
+           ACCEPT WS-NUM-1
+           DISPLAY "INGRESE OTRO NUMERO"
+           ACCEPT WS-NUM-2
+           DISPLAY "INDIQUE LA OPERACION"
+           ACCEPT WS-ENTRADA.
+
        1000-FIN-OBTENER-DATOS SECTION.
-       
+
        2000-PROCEDIMIENTO SECTION.
+           EVALUATE WS-ENTRADA
+               WHEN 1
+                   DISPLAY "HAZ SELECCIONADO SUMA"
+                   ADD WS-NUM-1 TO WS-NUM-2 GIVING WS-RESULT
+                   MOVE "SUMA" TO WS-HIST-OPERACION
+               WHEN 2
+                   DISPLAY "HAZ SELECCIONADO RESTA"
+                   SUBTRACT WS-NUM-1 FROM WS-NUM-2 GIVING WS-RESULT
+                   MOVE "RESTA" TO WS-HIST-OPERACION
+               WHEN 3
+                   DISPLAY "HAZ SELECCIONADO MULTIPLICACION"
+                   MULTIPLY WS-NUM-1 BY WS-NUM-2 GIVING WS-RESULT
+                   MOVE "MULTIPLICACION" TO WS-HIST-OPERACION
+               WHEN 4
+                   DISPLAY "HAZ SELECCIONADO DIVICION"
+                   DIVIDE WS-NUM-1 INTO WS-NUM-2 GIVING WS-RESULT
+                   MOVE "DIVISION" TO WS-HIST-OPERACION
+               WHEN 5
+                   DISPLAY "HAZ SELECCIONADO PORCENTAJE"
+                   COMPUTE WS-RESULT ROUNDED =
+                       (WS-NUM-1 / WS-NUM-2) * 100
+                   MOVE "PORCENTAJE" TO WS-HIST-OPERACION
+               WHEN 6
+                   DISPLAY "HAZ SELECCIONADO POTENCIA"
+                   COMPUTE WS-RESULT ROUNDED = WS-NUM-1 ** WS-NUM-2
+                   MOVE "POTENCIA" TO WS-HIST-OPERACION
+               WHEN OTHER
+                   DISPLAY "¡¡OOPS!! ALGO SALIO MAL "
+                   MOVE SPACES TO WS-HIST-OPERACION
+           END-EVALUATE.
+           IF WS-ENTRADA >= 1 AND WS-ENTRADA <= 6
+      *        REQ 022 - SE USA EL FORMATEADOR COMPARTIDO IGUAL QUE EN
+      *        3040-MOSTRAR-CLIENTE, PERO SOLO CUANDO EL RESULTADO
+      *        CABE EN LA LINKAGE DE FORMATO-MONEDA (PIC S9(9)V99) -
+      *        LA POTENCIA (OPCION 6) PUEDE SUPERAR 9 DIGITOS ENTEROS
+      *        Y ESO TRUNCARIA EL MONTO POR LOS DIGITOS ALTOS, ASI QUE
+      *        ESE CASO SE MUESTRA CON EL FORMATO LOCAL DE SIEMPRE.
+               IF WS-RESULT > 999999999,99 OR WS-RESULT < -999999999,99
+                   MOVE WS-RESULT TO WS-FORMATO
+                   DISPLAY "EL RESULTADO ES:  " WS-FORMATO
+               ELSE
+                   MOVE WS-RESULT TO WS-MONTO-FMT
+                   CALL "FORMATO-MONEDA" USING WS-MONTO-FMT
+                       WS-TEXTO-FMT
+                   DISPLAY "EL RESULTADO ES:  " WS-TEXTO-FMT
+               END-IF
+               PERFORM 2500-REGISTRAR-HISTORIAL
+           END-IF.
+
+       2000-FIN-PROCEDIMIENTO SECTION.
+
+       2500-REGISTRAR-HISTORIAL SECTION.
+      *    REQ 014 - BITACORA DE CALCULOS REALIZADOS
+           OPEN EXTEND HISTORIAL-FILE.
+           IF WS-HIST-FS = "35"
+               OPEN OUTPUT HISTORIAL-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-HIST-FECHA-HORA.
+           MOVE WS-NUM-1 TO WS-HIST-NUM1.
+           MOVE WS-NUM-2 TO WS-HIST-NUM2.
+           MOVE WS-HIST-OPERACION TO WS-HIST-OP-OUT.
+           MOVE WS-RESULT TO WS-HIST-RESULTADO.
+           MOVE WS-HIST-LINEA TO REG-HISTORIAL.
+           WRITE REG-HISTORIAL.
+           CLOSE HISTORIAL-FILE.
+
+       2500-FIN-REGISTRAR-HISTORIAL SECTION.
+
+       3000-DATOS-CLIENTE SECTION.
+      *    REQ 012-STYLE BUSQUEDA/ALTA, REQ 013 - BALANCE PERSISTIDO
+           DISPLAY "1.BUSCAR CLIENTE EXISTENTE"
+           DISPLAY "2.INGRESAR CLIENTE NUEVO"
+           ACCEPT WS-PRE-ENTRADA-CLI
+           EVALUATE WS-PRE-ENTRADA-CLI
+               WHEN 1
+                   PERFORM 3010-BUSCAR-CLIENTE
+               WHEN OTHER
+                   PERFORM 3020-INGRESAR-CLIENTE
+           END-EVALUATE.
+
+       3000-FIN-DATOS-CLIENTE SECTION.
+
+       3010-BUSCAR-CLIENTE SECTION.
+           DISPLAY "INGRESE EL CODIGO: "
+           ACCEPT WS-CLIENTE-CODE.
+           MOVE 'N' TO WS-CLI-CARGADO.
+           SET CLI-I TO 1.
+           SEARCH WS-CLIENTE-REG
+               AT END
+                   DISPLAY "CLIENTE NO EXISTE - SE CREARA COMO NUEVO"
+                   PERFORM 3020-INGRESAR-CLIENTE
+               WHEN WS-TCLI-CODE(CLI-I) = WS-CLIENTE-CODE
+                   MOVE WS-TCLI-NAME(CLI-I)     TO WS-CLIENTE-NAME
+                   MOVE WS-TCLI-LASTNAME(CLI-I) TO WS-CLIENTE-LASTNAME
+                   MOVE WS-TCLI-ADDRESS(CLI-I)  TO WS-CLIENTE-ADDRESS
+                   MOVE WS-TCLI-BALANCE(CLI-I)  TO WS-CLIENTE-BALANCE
+                   MOVE 'S' TO WS-CLI-CARGADO
+                   PERFORM 3040-MOSTRAR-CLIENTE
+           END-SEARCH.
+
+       3010-FIN-BUSCAR-CLIENTE SECTION.
 
-           PROCEDIMIENTO.
-           IF WS-ENTRADA = 1
-               
-                DISPLAY "HAZ SELECCIONADO SUMA"
-                ADD WS-NUM-1 TO WS-NUM-2 GIVING WS-RESULT
-                MOVE WS-RESULT TO WS-FORMATO
-                DISPLAY "EL RESULTADO ES:  " WS-FORMATO
+       3020-INGRESAR-CLIENTE SECTION.
+           DISPLAY "INGRESE EL CODIGO: "
+           ACCEPT WS-CLIENTE-CODE.
+           DISPLAY "NOMBRE: "
+           ACCEPT WS-CLIENTE-NAME.
+           DISPLAY "APELLIDO: "
+           ACCEPT WS-CLIENTE-LASTNAME.
+           DISPLAY "DIRECCION: "
+           ACCEPT WS-CLIENTE-ADDRESS.
+           DISPLAY "INGRESE EL BALANCE INICIAL: "
+           ACCEPT WS-CLIENTE-BALANCE.
+           PERFORM 3030-GUARDAR-CLIENTE-TABLA.
+      *    REQ 012 - SOLO SE CONFIRMA EL REGISTRO SI 3030 REALMENTE
+      *    GUARDO AL CLIENTE; SI LA TABLA ESTABA LLENA, EL MENSAJE DE
+      *    "TABLA DE CLIENTES LLENA" QUE MUESTRA 3030 YA ES LA UNICA
+      *    CONFIRMACION QUE DEBE VER EL OPERADOR.
+           IF CLI-GUARDADO
+               MOVE 'S' TO WS-CLI-CARGADO
+               DISPLAY "CLIENTE REGISTRADO"
+               PERFORM 3040-MOSTRAR-CLIENTE
+           END-IF.
+
+       3020-FIN-INGRESAR-CLIENTE SECTION.
+
+       3030-GUARDAR-CLIENTE-TABLA SECTION.
+           MOVE 'N' TO WS-CLI-ENCONTRADO.
+           MOVE 'N' TO WS-CLI-GUARDADO.
+           SET CLI-I TO 1.
+           SEARCH WS-CLIENTE-REG
+               AT END
+                   CONTINUE
+               WHEN WS-TCLI-CODE(CLI-I) = WS-CLIENTE-CODE
+                   MOVE 'S' TO WS-CLI-ENCONTRADO
+           END-SEARCH.
+           IF NOT CLI-ENCONTRADO AND WS-CLI-EXISTENTES >= 50
+               DISPLAY "TABLA DE CLIENTES LLENA - NO SE PUDO GUARDAR"
            ELSE
-           IF WS-ENTRADA = 2
-                DISPLAY "HAZ SELECCIONADO RESTA"
-                SUBTRACT WS-NUM-1 FROM WS-NUM-2 GIVING WS-RESULT
-                MOVE WS-RESULT TO WS-FORMATO
-                DISPLAY "EL RESULTADO ES:  " WS-FORMATO
+               IF NOT CLI-ENCONTRADO
+                   ADD 1 TO WS-CLI-EXISTENTES
+                   SET CLI-I TO WS-CLI-EXISTENTES
+               END-IF
+               MOVE WS-CLIENTE-CODE     TO WS-TCLI-CODE(CLI-I)
+               MOVE WS-CLIENTE-NAME     TO WS-TCLI-NAME(CLI-I)
+               MOVE WS-CLIENTE-LASTNAME TO WS-TCLI-LASTNAME(CLI-I)
+               MOVE WS-CLIENTE-ADDRESS  TO WS-TCLI-ADDRESS(CLI-I)
+               MOVE WS-CLIENTE-BALANCE  TO WS-TCLI-BALANCE(CLI-I)
+               MOVE 'S' TO WS-CLI-GUARDADO
+           END-IF.
+
+       3030-FIN-GUARDAR-CLIENTE-TABLA SECTION.
+
+       3040-MOSTRAR-CLIENTE SECTION.
+           MOVE WS-CLIENTE-BALANCE TO WS-MONTO-FMT.
+           CALL "FORMATO-MONEDA" USING WS-MONTO-FMT WS-TEXTO-FMT.
+           DISPLAY "*******************************************".
+           DISPLAY "NOMBRE Y APELLIDO DEL CLIENTE: ".
+           DISPLAY WS-CLIENTE-NAME ' ' WS-CLIENTE-LASTNAME.
+           DISPLAY "DIRECCION: " WS-CLIENTE-ADDRESS.
+           DISPLAY "EL CODIGO ES: " WS-CLIENTE-CODE.
+           DISPLAY "EL BALANCE ACTUAL ES: " WS-TEXTO-FMT.
+           DISPLAY "*******************************************".
+
+       3040-FIN-MOSTRAR-CLIENTE SECTION.
+
+       3500-MOVIMIENTO-CLIENTE SECTION.
+      *    REQ 016 - REGISTRO DE DEBITOS/CREDITOS SOBRE EL BALANCE
+           IF NOT CLIENTE-CARGADO
+               DISPLAY "PRIMERO BUSQUE O INGRESE UN CLIENTE (OPCION 2)"
            ELSE
-           IF WS-ENTRADA = 3
-                DISPLAY "HAZ SELECCIONADO MULTIPLICACION"
-                MULTIPLY WS-NUM-1 BY WS-NUM-2 GIVING WS-RESULT
-                MOVE WS-RESULT TO WS-FORMATO
-                DISPLAY "EL RESULTADO ES:  " WS-FORMATO
+               DISPLAY "1.DEBITO (RESTA DEL BALANCE)"
+               DISPLAY "2.CREDITO (SUMA AL BALANCE)"
+               ACCEPT WS-MOV-TIPO-ENTRADA
+               DISPLAY "MONTO DEL MOVIMIENTO"
+               ACCEPT WS-MOV-MONTO-ENTRADA
+               EVALUATE WS-MOV-TIPO-ENTRADA
+                   WHEN 1
+                       SUBTRACT WS-MOV-MONTO-ENTRADA
+                           FROM WS-CLIENTE-BALANCE
+                       MOVE "DEBITO" TO WS-MOV-TIPO
+                   WHEN OTHER
+                       ADD WS-MOV-MONTO-ENTRADA TO WS-CLIENTE-BALANCE
+                       MOVE "CREDITO" TO WS-MOV-TIPO
+               END-EVALUATE
+               PERFORM 3030-GUARDAR-CLIENTE-TABLA
+               PERFORM 3600-REGISTRAR-MOVIMIENTO
+               PERFORM 3040-MOSTRAR-CLIENTE
+           END-IF.
+
+       3500-FIN-MOVIMIENTO-CLIENTE SECTION.
+
+       3600-REGISTRAR-MOVIMIENTO SECTION.
+           OPEN EXTEND MOVIMIENTOS-FILE.
+           IF WS-MOV-FS = "35"
+               OPEN OUTPUT MOVIMIENTOS-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-MOV-FECHA-HORA.
+           MOVE WS-CLIENTE-CODE TO WS-MOV-CLI-CODE.
+           MOVE WS-MOV-MONTO-ENTRADA TO WS-MOV-MONTO.
+           MOVE WS-CLIENTE-BALANCE TO WS-MOV-SALDO.
+           MOVE WS-MOV-LINEA TO REG-MOVIMIENTO.
+           WRITE REG-MOVIMIENTO.
+           CLOSE MOVIMIENTOS-FILE.
+
+       3600-FIN-REGISTRAR-MOVIMIENTO SECTION.
+
+       3700-VER-HISTORIAL SECTION.
+      *    REQ 014 - MUESTRA LA BITACORA DE CALCULOS ACUMULADA
+           OPEN INPUT HISTORIAL-FILE.
+           IF WS-HIST-FS = "35"
+               DISPLAY "NO HAY CALCULOS REGISTRADOS TODAVIA"
            ELSE
-           IF WS-ENTRADA = 4
-                DISPLAY "HAZ SELECCIONADO DIVICION"
-                DIVIDE WS-NUM-1 INTO WS-NUM-2 GIVING WS-RESULT
-                MOVE WS-RESULT TO WS-FORMATO
-                DISPLAY "EL RESULTADO ES:  " WS-FORMATO
+               DISPLAY "*******************************************"
+               DISPLAY "HISTORIAL DE CALCULOS"
+               DISPLAY "*******************************************"
+               PERFORM UNTIL WS-HIST-FS NOT = "00"
+                   READ HISTORIAL-FILE
+                       AT END MOVE "10" TO WS-HIST-FS
+                       NOT AT END DISPLAY REG-HISTORIAL
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORIAL-FILE
+           END-IF.
+           MOVE "00" TO WS-HIST-FS.
+
+       3700-FIN-VER-HISTORIAL SECTION.
+
+       1100-CARGAR-CLIENTES SECTION.
+           INITIALIZE WS-CLIENTES-TABLA.
+           SET CLI-I TO 1.
+           OPEN INPUT CLIENTES-FILE.
+           IF WS-CLI-FS = "35"
+               MOVE "00" TO WS-CLI-FS
            ELSE
-               DISPLAY "¡¡OOPS!! ALGO SALIO MAL ".
-       2000-FIN-PROCEDIMIENTO SECTION.
-       
-       3000-DATOS-CLIENTE SECTION.
-            
-            MOVE "ANTHONY" TO WS-CLIENTE-NAME.
-            MOVE "TRIGUERO" TO WS-CLIENTE-LASTNAME.
-            MOVE "......." TO WS-CLIENTE-ADDRES.
-            MOVE "VILLA 1" TO WS-CLIENTE-STREET-1.
-            MOVE "VILLA 1" TO WS-CLIENTE-STREET-2.
-
-            
-            
-
-            DISPLAY "INGRESE EL CODIGO: ".
-            ACCEPT WS-CLIENTE-CODE
-            DISPLAY "INGRESE EL BALANCE: ".
-            ACCEPT WS-CLIENTE-BALANCE.
-           
-            DISPLAY "*******************************************".
-            DISPLAY "NOMBRE Y APELLEDO DEL CLIENTE: ".
-            DISPLAY WS-CLIENTE-NAME ' ' WS-CLIENTE-LASTNAME.
-            DISPLAY "DIRECCION: " WS-CLIENTE-ADDRES "/" 
-               WS-CLIENTE-STREET-1 "/" WS-CLIENTE-STREET-2.
-            
-            DISPLAY "EL CODIGO ES: " WS-CLIENTE-CODE.
-            DISPLAY "EL BALANCE SELECIONADO ES: " WS-CLIENTE-BALANCE.
-            DISPLAY "*******************************************".
-            
-       
-       3000-FIN-DATOS-CLIENTE SECTION.
-           
-            
-           
-            
-            
+               PERFORM UNTIL WS-CLI-FS NOT = "00" OR CLI-I > 50
+                   READ CLIENTES-FILE
+                       AT END MOVE "10" TO WS-CLI-FS
+                       NOT AT END
+                           MOVE REG-CLIENTE-CODE
+                               TO WS-TCLI-CODE(CLI-I)
+                           MOVE REG-CLIENTE-NAME
+                               TO WS-TCLI-NAME(CLI-I)
+                           MOVE REG-CLIENTE-LASTNAME
+                               TO WS-TCLI-LASTNAME(CLI-I)
+                           MOVE REG-CLIENTE-ADDRESS
+                               TO WS-TCLI-ADDRESS(CLI-I)
+                           MOVE REG-CLIENTE-BALANCE
+                               TO WS-TCLI-BALANCE(CLI-I)
+                           SET CLI-I UP BY 1
+                   END-READ
+               END-PERFORM
+               CLOSE CLIENTES-FILE
+           END-IF.
+           COMPUTE WS-CLI-EXISTENTES = CLI-I - 1.
+           MOVE "00" TO WS-CLI-FS.
+
+       1100-FIN-CARGAR-CLIENTES SECTION.
+
+       8100-GRABAR-CLIENTES SECTION.
+           OPEN OUTPUT CLIENTES-FILE.
+           PERFORM VARYING CLI-I FROM 1 BY 1
+                   UNTIL CLI-I > WS-CLI-EXISTENTES
+               MOVE WS-TCLI-CODE(CLI-I)     TO REG-CLIENTE-CODE
+               MOVE WS-TCLI-NAME(CLI-I)     TO REG-CLIENTE-NAME
+               MOVE WS-TCLI-LASTNAME(CLI-I) TO REG-CLIENTE-LASTNAME
+               MOVE WS-TCLI-ADDRESS(CLI-I)  TO REG-CLIENTE-ADDRESS
+               MOVE WS-TCLI-BALANCE(CLI-I)  TO REG-CLIENTE-BALANCE
+               WRITE REG-CLIENTE
+           END-PERFORM.
+           CLOSE CLIENTES-FILE.
+
+       8100-FIN-GRABAR-CLIENTES SECTION.
+
        4000-GENERAL SECTION.
-       4001-SALIR.
-               STOP RUN.
-       
+           PERFORM 8100-GRABAR-CLIENTES.
+      *    REQ 023 - GOBACK PARA PODER SER LLAMADO DESDE EL MENU
+      *    PRINCIPAL; SIGUE TERMINANDO EL PROCESO IGUAL QUE ANTES
+      *    CUANDO CALCULADORA CORRE COMO PROGRAMA INDEPENDIENTE.
+           GOBACK.
+
        4000-FIN-GENERAL SECTION.
-               
-           
-       0000-FIN-MAIN-PROCEDURE SECTION.
-       
-       END PROGRAM CALCULADORA.
 
-       
+       END PROGRAM CALCULADORA.
