@@ -0,0 +1,200 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: REPORTE CONSOLIDADO DE FIN DE DIA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMEN-DIARIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+      *    REQ 024 - RESUMEN DE FIN DE DIA: LEE LOS MISMOS ARCHIVOS QUE
+      *    YA MANTIENEN VSFACTU, EVALU2 Y CALCULADORA (MISMOS LAYOUTS
+      *    DE REGISTRO, ORGANIZATION LINE SEQUENTIAL POR LA MISMA
+      *    LIMITACION DE ESTE BUILD DE GNUCOBOL CON ARCHIVOS INDEXADOS)
+      *    Y SOLO LOS ABRE EN MODO INPUT PARA ACUMULAR TOTALES - NO
+      *    ESCRIBE NI MODIFICA NINGUNO DE LOS TRES.
+           SELECT FACTURAS-FILE ASSIGN TO "FACTURAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FAC-FS.
+           SELECT ALUMNOS-FILE ASSIGN TO "ALUMNOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALUM-FS.
+           SELECT HISTORIAL-FILE ASSIGN TO "HISTORIAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FS.
+      *-----------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *-----------------------
+      *    MISMO LAYOUT QUE REG-FACTURA EN FACRTURA.cbl.
+       FD  FACTURAS-FILE.
+       01  REG-FACTURA.
+           05 REG-FAC-FECHA           PIC X(10).
+           05 REG-FAC-NUMERO          PIC 9(07).
+           05 REG-FAC-CLI-CODE        PIC X(10).
+           05 REG-FAC-CLI-NOMBRE      PIC X(30).
+           05 REG-FAC-SUBTOTAL        PIC 9(9)V99.
+           05 REG-FAC-IVA             PIC 9(9)V99.
+           05 REG-FAC-TOTAL           PIC 9(9)V99.
+      *-----------------------
+      *    MISMO LAYOUT QUE REG-ALUMNO EN CEDULA.CBL.
+       FD  ALUMNOS-FILE.
+       01  REG-ALUMNO.
+           05 REG-CEDULA              PIC X(10).
+           05 REG-NOMBRE              PIC X(40).
+           05 REG-FECHA-NACIMIENTO.
+               10 REG-DIA             PIC 99.
+               10 REG-MES             PIC 9(2).
+               10 REG-ANIO            PIC 9(4).
+           05 REG-NUM-NOTAS           PIC 9(02).
+           05 REG-NOTAS-DETALLE       OCCURS 6 TIMES.
+               10 REG-NOTA-VALOR      PIC 99V99.
+               10 REG-NOTA-PESO       PIC 9V99.
+           05 REG-PROMEDIO            PIC 9(2)V99.
+      *-----------------------
+      *    MISMO LAYOUT QUE REG-HISTORIAL EN calculadora.cbl.
+       FD  HISTORIAL-FILE.
+       01  REG-HISTORIAL              PIC X(120).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  WS-FAC-FS                  PIC XX      VALUE "00".
+       01  WS-ALUM-FS                 PIC XX      VALUE "00".
+       01  WS-HIST-FS                 PIC XX      VALUE "00".
+
+       01  WS-FAC-CANTIDAD            PIC 9(07)   VALUE 0.
+       01  WS-FAC-TOTAL-VENTAS        PIC 9(11)V99 VALUE 0.
+
+       01  WS-ALUM-CANTIDAD           PIC 9(05)   VALUE 0.
+       01  WS-ALUM-SUMA-PROMEDIOS     PIC 9(07)V99 VALUE 0.
+       01  WS-ALUM-PROMEDIO-GENERAL   PIC 9(05)V99 VALUE 0.
+
+       01  WS-HIST-CANTIDAD           PIC 9(05)   VALUE 0.
+
+      *    REQ 024 - FECHA DEL DIA PARA FILTRAR LO "PROCESADO ESE DIA";
+      *    SE COMPARAN SOLO LOS PRIMEROS 8 CARACTERES (AAAAMMDD) PORQUE
+      *    REG-FAC-FECHA SE LLENA EN FACRTURA.cbl CON
+      *    FUNCTION CURRENT-DATE(1:10), QUE EN REALIDAD TRAE LA FECHA
+      *    MAS 2 DIGITOS DE HORA, NO UNA FECHA PURA DE 10 CARACTERES.
+       01  WS-FECHA-HOY               PIC X(08).
+
+       01  WS-FAC-TOTAL-EDIT          PIC Z(10)9,99.
+       01  WS-ALUM-PROM-EDIT          PIC ZZ9,99.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-----------------------
+       0000-MAIN-PROCEDURE SECTION.
+      *    REQ 023/024 - SE REINICIAN LOS ACUMULADORES AL EMPEZAR POR
+      *    SI RESUMEN-DIARIO SE LLAMA MAS DE UNA VEZ DESDE EL MENU
+      *    PRINCIPAL EN LA MISMA CORRIDA.
+           MOVE 0 TO WS-FAC-CANTIDAD WS-FAC-TOTAL-VENTAS
+                     WS-ALUM-CANTIDAD WS-ALUM-SUMA-PROMEDIOS
+                     WS-ALUM-PROMEDIO-GENERAL WS-HIST-CANTIDAD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+           PERFORM 1000-LEER-FACTURAS.
+           PERFORM 2000-LEER-ALUMNOS.
+           PERFORM 3000-LEER-HISTORIAL.
+           PERFORM 4000-IMPRIMIR-RESUMEN.
+           GOBACK.
+
+       0000-END-MAIN-PROCEDURE SECTION.
+
+       1000-LEER-FACTURAS SECTION.
+      *    REQ 024 - "PROCESADO ESE DIA": SOLO SE CUENTAN Y SE SUMAN
+      *    LAS FACTURAS CUYA FECHA COINCIDE CON HOY.
+           OPEN INPUT FACTURAS-FILE.
+           IF WS-FAC-FS NOT = "35"
+               PERFORM UNTIL WS-FAC-FS NOT = "00"
+                   READ FACTURAS-FILE
+                       AT END
+                           MOVE "10" TO WS-FAC-FS
+                       NOT AT END
+                           IF REG-FAC-FECHA(1:8) = WS-FECHA-HOY
+                               ADD 1 TO WS-FAC-CANTIDAD
+                               ADD REG-FAC-TOTAL TO
+                                   WS-FAC-TOTAL-VENTAS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FACTURAS-FILE
+           END-IF.
+           MOVE "00" TO WS-FAC-FS.
+
+       1000-END-LEER-FACTURAS SECTION.
+
+       2000-LEER-ALUMNOS SECTION.
+      *    REQ 024 - REG-ALUMNO NO TIENE FECHA DE MATRICULA/PROCESO
+      *    (SOLO REG-FECHA-NACIMIENTO, QUE ES LA FECHA DE NACIMIENTO
+      *    DEL ALUMNO), ASI QUE ESTE CONTEO SIGUE SIENDO ACUMULADO DE
+      *    TODO ALUMNOS.DAT. VER LIMITACION DOCUMENTADA EN
+      *    IMPLEMENTATION_STATUS.md.
+           OPEN INPUT ALUMNOS-FILE.
+           IF WS-ALUM-FS NOT = "35"
+               PERFORM UNTIL WS-ALUM-FS NOT = "00"
+                   READ ALUMNOS-FILE
+                       AT END
+                           MOVE "10" TO WS-ALUM-FS
+                       NOT AT END
+                           ADD 1 TO WS-ALUM-CANTIDAD
+                           ADD REG-PROMEDIO TO WS-ALUM-SUMA-PROMEDIOS
+                   END-READ
+               END-PERFORM
+               CLOSE ALUMNOS-FILE
+           END-IF.
+           MOVE "00" TO WS-ALUM-FS.
+           IF WS-ALUM-CANTIDAD > 0
+               COMPUTE WS-ALUM-PROMEDIO-GENERAL ROUNDED =
+                   WS-ALUM-SUMA-PROMEDIOS / WS-ALUM-CANTIDAD
+           END-IF.
+
+       2000-END-LEER-ALUMNOS SECTION.
+
+       3000-LEER-HISTORIAL SECTION.
+      *    REQ 024 - IGUAL QUE 1000-LEER-FACTURAS, SOLO SE CUENTAN LOS
+      *    CALCULOS REGISTRADOS HOY (LOS PRIMEROS 26 BYTES DE
+      *    REG-HISTORIAL SON WS-HIST-FECHA-HORA, FUNCTION CURRENT-DATE
+      *    COMPLETA - VER calculadora.cbl).
+           OPEN INPUT HISTORIAL-FILE.
+           IF WS-HIST-FS NOT = "35"
+               PERFORM UNTIL WS-HIST-FS NOT = "00"
+                   READ HISTORIAL-FILE
+                       AT END
+                           MOVE "10" TO WS-HIST-FS
+                       NOT AT END
+                           IF REG-HISTORIAL(1:8) = WS-FECHA-HOY
+                               ADD 1 TO WS-HIST-CANTIDAD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORIAL-FILE
+           END-IF.
+           MOVE "00" TO WS-HIST-FS.
+
+       3000-END-LEER-HISTORIAL SECTION.
+
+       4000-IMPRIMIR-RESUMEN SECTION.
+           MOVE WS-FAC-TOTAL-VENTAS TO WS-FAC-TOTAL-EDIT.
+           MOVE WS-ALUM-PROMEDIO-GENERAL TO WS-ALUM-PROM-EDIT.
+           DISPLAY "*******************************************".
+           DISPLAY "RESUMEN CONSOLIDADO DE FIN DE DIA".
+           DISPLAY "*******************************************".
+           DISPLAY "FACTURACION (VSFACTU)".
+           DISPLAY "  FACTURAS EMITIDAS   : " WS-FAC-CANTIDAD.
+           DISPLAY "  TOTAL VENDIDO       : " WS-FAC-TOTAL-EDIT.
+           DISPLAY "MATRICULAS Y NOTAS (EVALU2)".
+           DISPLAY "  ALUMNOS REGISTRADOS : " WS-ALUM-CANTIDAD.
+           DISPLAY "  PROMEDIO GENERAL    : " WS-ALUM-PROM-EDIT.
+           DISPLAY "CALCULADORA".
+           DISPLAY "  CALCULOS REGISTRADOS: " WS-HIST-CANTIDAD.
+           DISPLAY "*******************************************".
+
+       4000-END-IMPRIMIR-RESUMEN SECTION.
+
+       END PROGRAM RESUMEN-DIARIO.
