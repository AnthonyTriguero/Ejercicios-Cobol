@@ -1,121 +1,211 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CIVALIDE.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01  WS-CEDEULA PIC X(10).
-       01  WS-CEDULA-REDIFINE REDEFINES WS-CEDEULA.
-           05 WS-9-PRIMEROS-DIGI PIC 9 OCCURS 10 TIMES INDEXED BY S-1.
-.
-       01  WS-ULTIMO-DIGTO-CI PIC 9.
-
-
-       01  WS-VALOR-2-1 PIC 9(9) VALUE 212121212.
-       01  WS-CONTEIN-2 REDEFINES WS-VALOR-2-1.
-           05 WS-LISTA-1 PIC 9 OCCURS 9 TIMES INDEXED BY S-2.
-
-
-       01  WS-PRE-RESULTADO PIC 9(2).
-
-
-       01  WS-SUMA PIC 9(2).
-       01  WS-SUMA-POSESO REDEFINES WS-SUMA.
-           02 WS-SUMA-1 PIC 9.
-           02 WS-SUMA-2 PIC 9.
-
-       01  WS-RECEPTOR-SUMA.
-           02 WS-VALOR-1 PIC 9.
-           02 WS-VALOR-2 PIC 9.
-
-       01  WS-RESTA PIC 99.
-
-       01  WS-CONS PIC 99 VALUE 10.
-       01  WS-CONS-2 PIC 9 VALUE 1.
-
-       PROCEDURE DIVISION.
-
-
-
-       MAIN-PROCEDURE.
-
-           DISPLAY "INGRESE LA CEDULA".
-
-           ACCEPT WS-CEDEULA.
-           SET  S-2 TO WS-CONS-2.
-           PERFORM 3000-ULTIMO-ENTERO VARYING S-1 FROM WS-CONS-2
-           BY 9 UNTIL
-           S-1 = WS-CONS.
-           PERFORM 3000-ULTIMO-ENTERO
-
-
-      *    1234567897
-
-
-           PERFORM 1000-MULTIPLICADOR VARYING S-2 FROM WS-CONS-2
-           BY WS-CONS-2 UNTIL
-               S-2 >= WS-CONS.
-
-           PERFORM 6000-VALIDAR.
-
-
-
-
-           STOP RUN.
-
-       1000-MULTIPLICADOR.
-           COMPUTE WS-PRE-RESULTADO = WS-LISTA-1(S-2) *
-           WS-9-PRIMEROS-DIGI(S-2).
-           PERFORM 2000-SUMA.
-
-       2000-SUMA.
-           IF WS-PRE-RESULTADO >= WS-CONS
-              MOVE WS-PRE-RESULTADO TO WS-RECEPTOR-SUMA
-              COMPUTE WS-SUMA = WS-SUMA + WS-VALOR-1
-              + WS-VALOR-2
-
-           ELSE
-              COMPUTE WS-SUMA = WS-SUMA + WS-PRE-RESULTADO
-
-
-
-           END-IF.
-       3000-ULTIMO-ENTERO.
-
-           MOVE WS-9-PRIMEROS-DIGI(S-1) TO WS-ULTIMO-DIGTO-CI.
-
-
-
-       6000-VALIDAR.
-
-           EVALUATE TRUE
-               WHEN WS-SUMA-2 >= WS-CONS-2
-               DISPLAY WS-SUMA-2
-                   COMPUTE WS-RESTA = (WS-SUMA-1 + WS-CONS-2)*WS-CONS
-                   - WS-SUMA
-                   IF WS-RESTA = WS-ULTIMO-DIGTO-CI
-                      DISPLAY "EL CODIGO INGRESADO ES CORRECTO"
-                      DISPLAY WS-SUMA
-                      DISPLAY "EL CODIGO IDENTIFICADOR: " WS-RESTA
-                   ELSE IF WS-RESTA  = WS-CONS AND
-                       WS-ULTIMO-DIGTO-CI = 0
-                       DISPLAY "EL CODIGO CALCULADO ES CORECTO: "
-                       DISPLAY "EL CODIGO IDENTIFICADOR: " WS-RESTA
-                   ELSE
-                       DISPLAY "CEDULA INVALIDA"
-                       DISPLAY "EL CODIGO IDENTIFICADOR: " WS-RESTA
-                       DISPLAY "CODIGO INGRESADO: " WS-ULTIMO-DIGTO-CI
-                   END-IF
-                WHEN WS-SUMA-2 = 0
-                DISPLAY WS-SUMA-2
-                DISPLAY "ERROR"
-                DISPLAY WS-SUMA-2
-           END-EVALUATE.
-
-       END PROGRAM CIVALIDE.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIVALIDE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    VALIDACION POR LOTE (REQ 005)
+           SELECT CEDULAS-FILE ASSIGN TO "CEDULAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOTE-FS.
+           SELECT EXCEPCIONES-CI-FILE ASSIGN TO
+               "CEDULAS-EXCEPCIONES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-CI-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CEDULAS-FILE.
+       01  REG-CEDULA-LOTE             PIC X(13).
+       FD  EXCEPCIONES-CI-FILE.
+       01  REG-EXCEPCION-CI            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CEDEULA PIC X(13).
+
+      *    REQ 023 - EL ALGORITMO DE DIGITO VERIFICADOR YA NO VIVE
+      *    AQUI: ESTE PROGRAMA SOLO MANEJA EL MENU INTERACTIVO Y EL
+      *    MODO LOTE, Y LLAMA A "CIVALIDE-VALIDAR" (CIVALVAL.CBL) PARA
+      *    VALIDAR, IGUAL QUE CUALQUIER OTRO PROGRAMA DEL SISTEMA (VER
+      *    EVALU2). ASI SE EVITA TENER DOS COPIAS DEL MISMO CALCULO Y
+      *    SE ARREGLA QUE "CIVALIDE-VALIDAR" NO SE PODIA RESOLVER EN
+      *    TIEMPO DE EJECUCION CUANDO SE LLAMABA SIN HABER CARGADO
+      *    ANTES A "CIVALIDE".
+       01  WS-RESULTADO-VALIDACION PIC X VALUE 'N'.
+           88 DOC-VALIDO                   VALUE 'S'.
+           88 DOC-INVALIDO                 VALUE 'N'.
+       01  WS-TIPO-DOC PIC X(05) VALUE SPACES.
+       01  WS-CALCULADO PIC 99 VALUE 0.
+       01  WS-DIGITO-INGRESADO PIC 9 VALUE 0.
+       01  WS-PROV-OK PIC X VALUE 'N'.
+           88 PROVINCIA-VALIDA              VALUE 'S'.
+       01  WS-ESTABLECIMIENTO PIC X(03) VALUE SPACES.
+
+      *    MENU / LOTE
+      *---------------------------------------------------------------
+       01  WS-OPCION-MENU PIC 9 VALUE 0.
+       01  WS-LOTE-FS PIC XX VALUE "00".
+       01  WS-EXC-CI-FS PIC XX VALUE "00".
+       01  WS-LOTE-CONT PIC 9(05) VALUE 0.
+       01  WS-LOTE-INVALIDAS PIC 9(05) VALUE 0.
+       01  WS-EXC-CI-LINEA.
+           05 WS-EXC-CI-FECHA-HORA    PIC X(26).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 WS-EXC-CI-DOC-LIT      PIC X(10) VALUE "DOCUMENTO:".
+           05 WS-EXC-CI-DOC          PIC X(13).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 WS-EXC-CI-CALC-LIT     PIC X(10) VALUE "CALCULADO:".
+           05 WS-EXC-CI-CALC         PIC Z9.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 WS-EXC-CI-SUB-LIT      PIC X(11) VALUE "INGRESADO:".
+           05 WS-EXC-CI-SUB          PIC Z9.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 WS-EXC-CI-RAZON        PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+      *    REQ 023 - SE REINICIA WS-OPCION-MENU AL EMPEZAR: SI CIVALIDE
+      *    SE LLAMA MAS DE UNA VEZ DESDE EL MENU PRINCIPAL, EL
+      *    WORKING-STORAGE DE UN CALL A OTRO CONSERVA SU VALOR, IGUAL
+      *    QUE EN CALCULADORA/VSFACTU/EVALU2.
+           MOVE 0 TO WS-OPCION-MENU.
+           PERFORM 1000-MENU UNTIL WS-OPCION-MENU = 3.
+
+      *    REQ 023 - GOBACK PARA QUE EL MENU PRINCIPAL PUEDA LLAMAR A
+      *    CIVALIDE Y RECUPERAR EL CONTROL; SIGUE TERMINANDO EL
+      *    PROCESO IGUAL QUE ANTES CUANDO CORRE COMO PROGRAMA
+      *    INDEPENDIENTE.
+           GOBACK.
+
+       1000-MENU SECTION.
+      *    REQ 023 - EL MENU SE REPITE HASTA "3. SALIR" PARA PODER
+      *    VALIDAR VARIAS CEDULAS/RUC O CORRER EL LOTE MAS DE UNA VEZ
+      *    POR VISITA, IGUAL QUE LOS OTROS TRES PROGRAMAS INTEGRADOS AL
+      *    MENU PRINCIPAL.
+           DISPLAY "*******************************************"
+           DISPLAY "1. VALIDAR UNA CEDULA/RUC"
+           DISPLAY "2. VALIDAR LOTE (ARCHIVO CEDULAS.DAT)"
+           DISPLAY "3. SALIR"
+           DISPLAY "*******************************************"
+           ACCEPT WS-OPCION-MENU.
+
+           EVALUATE WS-OPCION-MENU
+               WHEN 1
+                   DISPLAY "INGRESE LA CEDULA O RUC"
+                   ACCEPT WS-CEDEULA
+                   PERFORM 5000-VALIDAR-DOCUMENTO
+                   PERFORM 5500-MOSTRAR-RESULTADO
+               WHEN 2
+                   PERFORM 8000-VALIDAR-LOTE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       1000-END-MENU.
+
+       5000-VALIDAR-DOCUMENTO SECTION.
+      *    REQ 006/007 - DELEGA EL CALCULO DEL DIGITO VERIFICADOR (Y,
+      *    PARA RUC, EL CODIGO DE ESTABLECIMIENTO) AL MODULO COMPARTIDO.
+           CALL "CIVALIDE-VALIDAR" USING WS-CEDEULA
+               WS-RESULTADO-VALIDACION WS-TIPO-DOC WS-CALCULADO
+               WS-DIGITO-INGRESADO WS-PROV-OK WS-ESTABLECIMIENTO.
+
+       5000-END-VALIDAR-DOCUMENTO.
+
+       5500-MOSTRAR-RESULTADO SECTION.
+      *    REQ 006/007/008 - MUESTRA EL DETALLE DEL RESULTADO QUE ANTES
+      *    SE DECIDIA DENTRO DEL PROPIO ALGORITMO DE VALIDACION.
+           EVALUATE TRUE
+               WHEN WS-TIPO-DOC = "ERR"
+                   DISPLAY "LARGO DE DOCUMENTO NO VALIDO"
+               WHEN WS-TIPO-DOC = "RUC"
+                   IF DOC-VALIDO
+                       DISPLAY "RUC VALIDO - ESTABLECIMIENTO: "
+                           WS-ESTABLECIMIENTO
+                   ELSE
+                       DISPLAY "RUC INVALIDO"
+                       PERFORM 5600-MOSTRAR-DETALLE-CEDULA
+                   END-IF
+               WHEN OTHER
+                   IF DOC-VALIDO
+                       DISPLAY "EL CODIGO INGRESADO ES CORRECTO"
+                       DISPLAY "EL CODIGO IDENTIFICADOR: " WS-CALCULADO
+                   ELSE
+                       DISPLAY "CEDULA INVALIDA"
+                       PERFORM 5600-MOSTRAR-DETALLE-CEDULA
+                   END-IF
+           END-EVALUATE.
+
+       5500-END-MOSTRAR-RESULTADO.
+
+       5600-MOSTRAR-DETALLE-CEDULA SECTION.
+           DISPLAY "EL CODIGO IDENTIFICADOR: " WS-CALCULADO.
+           DISPLAY "CODIGO INGRESADO: " WS-DIGITO-INGRESADO.
+           IF NOT PROVINCIA-VALIDA
+               DISPLAY "PROVINCIA FUERA DE RANGO 01-24"
+           END-IF.
+
+       5600-END-MOSTRAR-DETALLE-CEDULA.
+
+       8000-VALIDAR-LOTE SECTION.
+      *    REQ 005 - VALIDA UN ARCHIVO COMPLETO DE CEDULAS/RUC Y DEJA
+      *    UN REPORTE DE EXCEPCIONES SOLO CON LAS INVALIDAS.
+           MOVE 0 TO WS-LOTE-CONT.
+           MOVE 0 TO WS-LOTE-INVALIDAS.
+           OPEN INPUT CEDULAS-FILE.
+           IF WS-LOTE-FS NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR CEDULAS.DAT - FS="
+                   WS-LOTE-FS
+           ELSE
+               OPEN OUTPUT EXCEPCIONES-CI-FILE
+               PERFORM UNTIL WS-LOTE-FS NOT = "00"
+                   READ CEDULAS-FILE
+                       AT END
+                           MOVE "10" TO WS-LOTE-FS
+                       NOT AT END
+                           ADD 1 TO WS-LOTE-CONT
+                           MOVE REG-CEDULA-LOTE TO WS-CEDEULA
+                           PERFORM 5000-VALIDAR-DOCUMENTO
+                           IF DOC-INVALIDO
+                               ADD 1 TO WS-LOTE-INVALIDAS
+                               PERFORM 8500-LOG-EXCEPCION-LOTE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CEDULAS-FILE
+               CLOSE EXCEPCIONES-CI-FILE
+               DISPLAY "LOTE PROCESADO: " WS-LOTE-CONT
+               DISPLAY "INVALIDAS: " WS-LOTE-INVALIDAS
+           END-IF.
+
+       8000-END-VALIDAR-LOTE.
+
+       8500-LOG-EXCEPCION-LOTE SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-EXC-CI-FECHA-HORA.
+           MOVE WS-CEDEULA TO WS-EXC-CI-DOC.
+           MOVE WS-CALCULADO TO WS-EXC-CI-CALC.
+           MOVE WS-DIGITO-INGRESADO TO WS-EXC-CI-SUB.
+           EVALUATE TRUE
+               WHEN WS-TIPO-DOC = "ERR"
+                   MOVE "LARGO DE DOCUMENTO NO VALIDO"
+                       TO WS-EXC-CI-RAZON
+               WHEN WS-TIPO-DOC = "RUC"
+                   MOVE "RUC INVALIDO" TO WS-EXC-CI-RAZON
+               WHEN NOT PROVINCIA-VALIDA
+                   MOVE "PROVINCIA FUERA DE RANGO" TO WS-EXC-CI-RAZON
+               WHEN OTHER
+                   MOVE "DIGITO VERIFICADOR INVALIDO"
+                       TO WS-EXC-CI-RAZON
+           END-EVALUATE.
+           MOVE WS-EXC-CI-LINEA TO REG-EXCEPCION-CI.
+           WRITE REG-EXCEPCION-CI.
+
+       8500-END-LOG-EXCEPCION-LOTE.
+
+       END PROGRAM CIVALIDE.
