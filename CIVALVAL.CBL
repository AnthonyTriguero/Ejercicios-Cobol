@@ -0,0 +1,219 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: MODULO COMPARTIDO DE VALIDACION DE CEDULA/RUC
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIVALIDE-VALIDAR.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-ULTIMO-DIGTO-CI PIC 9.
+
+       01  WS-VALOR-2-1 PIC 9(9) VALUE 212121212.
+       01  WS-CONTEIN-2 REDEFINES WS-VALOR-2-1.
+           05 WS-LISTA-1 PIC 9 OCCURS 9 TIMES INDEXED BY S-2.
+
+       01  WS-PRE-RESULTADO PIC 9(2).
+
+       01  WS-SUMA PIC 9(2).
+       01  WS-SUMA-POSESO REDEFINES WS-SUMA.
+           02 WS-SUMA-1 PIC 9.
+           02 WS-SUMA-2 PIC 9.
+
+       01  WS-RECEPTOR-SUMA.
+           02 WS-VALOR-1 PIC 9.
+           02 WS-VALOR-2 PIC 9.
+
+       01  WS-RESTA PIC 99.
+
+       01  WS-CONS PIC 99 VALUE 10.
+       01  WS-CONS-2 PIC 9 VALUE 1.
+
+       01  WS-LARGO-DOC PIC 9(02) VALUE 0.
+
+      *    PROVINCIA (PRIMEROS 2 DIGITOS) - REQ 008
+      *---------------------------------------------------------------
+       01  WS-PROVINCIAS.
+           05  FILLER              PIC 99   VALUE 01.
+           05  FILLER              PIC 99   VALUE 02.
+           05  FILLER              PIC 99   VALUE 03.
+           05  FILLER              PIC 99   VALUE 04.
+           05  FILLER              PIC 99   VALUE 05.
+           05  FILLER              PIC 99   VALUE 06.
+           05  FILLER              PIC 99   VALUE 07.
+           05  FILLER              PIC 99   VALUE 08.
+           05  FILLER              PIC 99   VALUE 09.
+           05  FILLER              PIC 99   VALUE 10.
+           05  FILLER              PIC 99   VALUE 11.
+           05  FILLER              PIC 99   VALUE 12.
+           05  FILLER              PIC 99   VALUE 13.
+           05  FILLER              PIC 99   VALUE 14.
+           05  FILLER              PIC 99   VALUE 15.
+           05  FILLER              PIC 99   VALUE 16.
+           05  FILLER              PIC 99   VALUE 17.
+           05  FILLER              PIC 99   VALUE 18.
+           05  FILLER              PIC 99   VALUE 19.
+           05  FILLER              PIC 99   VALUE 20.
+           05  FILLER              PIC 99   VALUE 21.
+           05  FILLER              PIC 99   VALUE 22.
+           05  FILLER              PIC 99   VALUE 23.
+           05  FILLER              PIC 99   VALUE 24.
+       01  FILLER REDEFINES WS-PROVINCIAS.
+           05 WS-TABLA-PROVINCIAS PIC 99 OCCURS 24 TIMES
+                                          INDEXED BY PROV-I.
+       01  WS-PROV-COD PIC 99 VALUE 0.
+       01  WS-PROV-OK PIC X VALUE 'N'.
+           88 PROVINCIA-VALIDA              VALUE 'S'.
+
+       01  WS-RESULTADO-VALIDACION PIC X VALUE 'N'.
+           88 DOC-VALIDO                   VALUE 'S'.
+           88 DOC-INVALIDO                 VALUE 'N'.
+
+      *    LINKAGE PARA USO COMO SUBRUTINA COMPARTIDA (REQ 006/023)
+      *---------------------------------------------------------------
+       LINKAGE SECTION.
+       01  LS-CEDULA PIC X(13).
+       01  LS-CEDULA-DIGITOS REDEFINES LS-CEDULA.
+           05 LS-DIGITO PIC 9 OCCURS 13 TIMES INDEXED BY S-1.
+       01  LS-RESULTADO PIC X.
+       01  LS-TIPO-DOC PIC X(05).
+       01  LS-CALCULADO PIC 99.
+       01  LS-DIGITO-INGRESADO PIC 9.
+       01  LS-PROVINCIA-OK PIC X.
+       01  LS-ESTABLECIMIENTO PIC X(03).
+
+       PROCEDURE DIVISION USING LS-CEDULA LS-RESULTADO LS-TIPO-DOC
+               LS-CALCULADO LS-DIGITO-INGRESADO LS-PROVINCIA-OK
+               LS-ESTABLECIMIENTO.
+
+      *    REQ 023 - CIVALIDE-VALIDAR ES AHORA UN PROGRAMA INDEPENDIENTE
+      *    (NO UN ENTRY SECUNDARIO DENTRO DEL PROGRAMA INTERACTIVO
+      *    CIVALIDE). GNUCOBOL SOLO PUEDE RESOLVER UN CALL DINAMICO A UN
+      *    ENTRY POINT SI EL PROGRAMA PRINCIPAL QUE LO DECLARA YA ESTA
+      *    RESIDENTE EN EL PROCESO; EVALU2 LLAMABA A "CIVALIDE-VALIDAR"
+      *    SIN QUE "CIVALIDE" HUBIERA SIDO CARGADO ANTES, LO QUE
+      *    PROVOCABA "module not found" EN TIEMPO DE EJECUCION. AL VIVIR
+      *    ESTE ALGORITMO EN SU PROPIO PROGRAM-ID SE PUEDE LLAMAR DESDE
+      *    CUALQUIER PROGRAMA (EVALU2, CIVALIDE MISMO) SIN DEPENDER DE
+      *    QUE OTRO MODULO HAYA SIDO CARGADO PRIMERO.
+       0000-MAIN-PROCEDURE SECTION.
+           MOVE 'N' TO WS-RESULTADO-VALIDACION.
+           MOVE SPACES TO LS-TIPO-DOC.
+           MOVE 0 TO LS-CALCULADO.
+           MOVE 0 TO LS-DIGITO-INGRESADO.
+           MOVE 'N' TO LS-PROVINCIA-OK.
+           MOVE SPACES TO LS-ESTABLECIMIENTO.
+
+           COMPUTE WS-LARGO-DOC =
+               FUNCTION LENGTH(FUNCTION TRIM(LS-CEDULA)).
+           MOVE ZERO TO WS-SUMA.
+           SET  S-2 TO WS-CONS-2.
+           PERFORM 3000-ULTIMO-ENTERO VARYING S-1 FROM WS-CONS-2
+               BY 9 UNTIL S-1 = WS-CONS.
+           PERFORM 3000-ULTIMO-ENTERO.
+           PERFORM 1000-MULTIPLICADOR VARYING S-2 FROM WS-CONS-2
+               BY WS-CONS-2 UNTIL S-2 >= WS-CONS.
+           PERFORM 4000-VALIDAR-PROVINCIA.
+           MOVE WS-PROV-OK TO LS-PROVINCIA-OK.
+
+           EVALUATE TRUE
+               WHEN WS-LARGO-DOC = 13
+                   MOVE "RUC" TO LS-TIPO-DOC
+                   PERFORM 7000-VALIDAR-RUC
+               WHEN WS-LARGO-DOC = 10
+                   MOVE "CED" TO LS-TIPO-DOC
+                   PERFORM 6000-VALIDAR
+               WHEN OTHER
+                   MOVE "ERR" TO LS-TIPO-DOC
+                   MOVE 'N' TO WS-RESULTADO-VALIDACION
+           END-EVALUATE.
+
+           MOVE WS-RESTA TO LS-CALCULADO.
+           MOVE WS-ULTIMO-DIGTO-CI TO LS-DIGITO-INGRESADO.
+           MOVE WS-RESULTADO-VALIDACION TO LS-RESULTADO.
+           GOBACK.
+
+       0000-END-MAIN-PROCEDURE SECTION.
+
+       4000-VALIDAR-PROVINCIA SECTION.
+      *    REQ 008 - EL CODIGO DE PROVINCIA (DIGITOS 1-2) DEBE ESTAR
+      *    ENTRE 01 Y 24; ESTO ATRAPA TRANSPOSICIONES QUE EL DIGITO
+      *    VERIFICADOR POR SI SOLO NO DETECTA.
+           COMPUTE WS-PROV-COD =
+               LS-DIGITO(1) * 10 + LS-DIGITO(2).
+           MOVE 'N' TO WS-PROV-OK.
+           SET PROV-I TO 1.
+           SEARCH WS-TABLA-PROVINCIAS
+               AT END
+                   MOVE 'N' TO WS-PROV-OK
+               WHEN WS-TABLA-PROVINCIAS(PROV-I) = WS-PROV-COD
+                   MOVE 'S' TO WS-PROV-OK
+           END-SEARCH.
+
+       4000-END-VALIDAR-PROVINCIA.
+
+      *    NOTA DE MANTENIMIENTO: 1000/2000/3000 SE DECLARAN COMO
+      *    SECTION (NO SOLO PARRAFO) IGUAL QUE EL RESTO DEL PROGRAMA -
+      *    SIN ESTO, GNUCOBOL EJECUTA UNA ITERACION DE MAS EN EL
+      *    PERFORM VARYING DE 1000-MULTIPLICADOR CUANDO CONVIVE EN LA
+      *    MISMA SECCION CON EL PERFORM INCONDICIONAL A 3000 QUE LO
+      *    PRECEDE, LO QUE SUMABA EL DIGITO VERIFICADOR A SI MISMO Y
+      *    HACIA QUE NINGUNA CEDULA/RUC VALIDA SE ACEPTARA.
+       1000-MULTIPLICADOR SECTION.
+           COMPUTE WS-PRE-RESULTADO = WS-LISTA-1(S-2) *
+           LS-DIGITO(S-2).
+           PERFORM 2000-SUMA.
+
+       2000-SUMA SECTION.
+           IF WS-PRE-RESULTADO >= WS-CONS
+              MOVE WS-PRE-RESULTADO TO WS-RECEPTOR-SUMA
+              COMPUTE WS-SUMA = WS-SUMA + WS-VALOR-1
+              + WS-VALOR-2
+
+           ELSE
+              COMPUTE WS-SUMA = WS-SUMA + WS-PRE-RESULTADO
+
+           END-IF.
+
+       3000-ULTIMO-ENTERO SECTION.
+           MOVE LS-DIGITO(S-1) TO WS-ULTIMO-DIGTO-CI.
+
+       6000-VALIDAR SECTION.
+           EVALUATE TRUE
+               WHEN WS-SUMA-2 >= WS-CONS-2
+                   COMPUTE WS-RESTA = (WS-SUMA-1 + WS-CONS-2)*WS-CONS
+                   - WS-SUMA
+                   IF (WS-RESTA = WS-ULTIMO-DIGTO-CI
+                       OR (WS-RESTA = WS-CONS AND
+                           WS-ULTIMO-DIGTO-CI = 0))
+                       AND PROVINCIA-VALIDA
+                       MOVE 'S' TO WS-RESULTADO-VALIDACION
+                   ELSE
+                       MOVE 'N' TO WS-RESULTADO-VALIDACION
+                   END-IF
+                WHEN OTHER
+                   MOVE 'N' TO WS-RESULTADO-VALIDACION
+           END-EVALUATE.
+
+       6000-END-VALIDE-CEDULA SECTION.
+
+       7000-VALIDAR-RUC SECTION.
+      *    REQ 007 - RUC: BASE DE 10 DIGITOS (MISMA REGLA DE CEDULA)
+      *    MAS CODIGO DE ESTABLECIMIENTO (DIGITOS 11-13, NO "000").
+           PERFORM 6000-VALIDAR.
+           MOVE LS-CEDULA(11:3) TO LS-ESTABLECIMIENTO.
+           IF DOC-VALIDO
+               IF LS-ESTABLECIMIENTO IS NUMERIC
+                       AND LS-ESTABLECIMIENTO NOT = "000"
+                   MOVE 'S' TO WS-RESULTADO-VALIDACION
+               ELSE
+                   MOVE 'N' TO WS-RESULTADO-VALIDACION
+               END-IF
+           END-IF.
+
+       7000-END-VALIDAR-RUC.
+
+       END PROGRAM CIVALIDE-VALIDAR.
