@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK: CLIREG.CPY
+      * REGISTRO DE ARCHIVO PARA EL MAESTRO DE CLIENTES, MISMOS CAMPOS
+      * QUE CLIENTE.CPY (REQ 013/018) - USADO EN LA FD DEL MAESTRO DE
+      * CLIENTES DE CALCULADORA Y VSFACTU.
+      * NOTA: REG-CLIENTE-BALANCE VA EN USAGE DISPLAY (NO COMP-3) A
+      * PROPOSITO - EL ARCHIVO ES LINE SEQUENTIAL (VER NOTA DE INDEXADO
+      * EN CADA FILE-CONTROL) Y UN CAMPO EMPACADO PUEDE CONTENER BYTES
+      * QUE ROMPEN EL FORMATO DE LINEA (WRITE DEVUELVE FILE STATUS 71).
+      ******************************************************************
+       01  REG-CLIENTE.
+           05 REG-CLIENTE-CODE        PIC X(10).
+           05 REG-CLIENTE-NAME        PIC X(30).
+           05 REG-CLIENTE-LASTNAME    PIC X(30).
+           05 REG-CLIENTE-ADDRESS     PIC X(40).
+           05 REG-CLIENTE-BALANCE     PIC S9(11)V99.
