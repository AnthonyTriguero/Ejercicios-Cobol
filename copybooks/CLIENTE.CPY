@@ -0,0 +1,12 @@
+      ******************************************************************
+      * COPYBOOK: CLIENTE.CPY
+      * LAYOUT DE CLIENTE COMPARTIDO ENTRE CALCULADORA, VSFACTU Y
+      * YOUR-PROGRAM-NAME (REQ 018) - EVITA QUE CADA PROGRAMA TENGA
+      * SU PROPIO WS-CLIENTE CON TAMANOS DE CAMPO DISTINTOS.
+      ******************************************************************
+       01  WS-CLIENTE.
+           05 WS-CLIENTE-CODE         PIC X(10).
+           05 WS-CLIENTE-NAME         PIC X(30).
+           05 WS-CLIENTE-LASTNAME     PIC X(30).
+           05 WS-CLIENTE-ADDRESS      PIC X(40).
+           05 WS-CLIENTE-BALANCE      PIC S9(11)V99 COMP-3.
