@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: FORMATEO DE MONTOS MONETARIOS COMPARTIDO (REQ 022) -
+      *          USADO POR VSFACTU (TOTALES DE FACTURA) Y CALCULADORA
+      *          (WS-FORMATO) PARA QUE UN MONTO SE IMPRIMA IGUAL SIN
+      *          IMPORTAR QUE PROGRAMA LO PRODUJO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMATO-MONEDA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MONTO-EDITADO PIC $$$.$$$.$$9,99-.
+
+       LINKAGE SECTION.
+       01  LS-MONTO PIC S9(9)V99.
+       01  LS-TEXTO PIC X(20).
+
+       PROCEDURE DIVISION USING LS-MONTO LS-TEXTO.
+
+       MAIN-PROCEDURE.
+           MOVE LS-MONTO TO WS-MONTO-EDITADO.
+           MOVE FUNCTION TRIM(WS-MONTO-EDITADO) TO LS-TEXTO.
+           GOBACK.
+
+       END PROGRAM FORMATO-MONEDA.
