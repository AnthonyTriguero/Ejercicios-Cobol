@@ -9,27 +9,28 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  WS-CLIENTE.
-           05 WS-DATOS.
-               10 WS-CLIENTE-NAME         PIC A(50).
-               10 WS-CLIENTE-LASTNAME     PIC A(50).
-               10 WS-CLIENTE-CODE.
-                   15 WS-CLIENTE-ADDRES   PIC A(100).
-                   15 WS-CLIENTE-STREET-1 PIC X(50).
-                   15 WS-CLIENTE-STREET-2 PIC X(50).
-
-
+      *    LAYOUT DE CLIENTE COMPARTIDO CON CALCULADORA/VSFACTU (REQ
+      *    018) - YA NO SE DECLARA UN WS-CLIENTE PROPIO CON TAMANOS DE
+      *    CAMPO DISTINTOS.
+           COPY CLIENTE.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE "ANTHONY" TO WS-CLIENTE-NAME.
-            MOVE "TRIGUERO" TO WS-CLIENTE-LASTNAME.
-            MOVE "0446" TO WS-CLIENTE-CODE.
-            MOVE "CDLA MARTHA ROLDOS" TO WS-CLIENTE-ADDRES.
-            MOVE "VILLA 1" TO WS-CLIENTE-STREET-1.
-            MOVE "VILLA 1" TO WS-CLIENTE-STREET-2.
+      *    REQ 017 - INGRESO INTERACTIVO EN VEZ DE DATOS FIJOS
+           DISPLAY "NOMBRE DEL CLIENTE: ".
+           ACCEPT WS-CLIENTE-NAME.
+           DISPLAY "APELLIDO DEL CLIENTE: ".
+           ACCEPT WS-CLIENTE-LASTNAME.
+           DISPLAY "CODIGO DEL CLIENTE: ".
+           ACCEPT WS-CLIENTE-CODE.
+           DISPLAY "DIRECCION DEL CLIENTE: ".
+           ACCEPT WS-CLIENTE-ADDRESS.
 
-            DISPLAY "NOMBRES Y A PELLEDOS DEL CLIENTE: ".
-            DISPLAY WS-CLIENTE-NAME ' ' WS-CLIENTE-LASTNAME.
-            STOP RUN.
+           DISPLAY "*******************************************".
+           DISPLAY "NOMBRES Y APELLIDOS DEL CLIENTE: ".
+           DISPLAY WS-CLIENTE-NAME ' ' WS-CLIENTE-LASTNAME.
+           DISPLAY "CODIGO: " WS-CLIENTE-CODE.
+           DISPLAY "DIRECCION: " WS-CLIENTE-ADDRESS.
+           DISPLAY "*******************************************".
+           STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
