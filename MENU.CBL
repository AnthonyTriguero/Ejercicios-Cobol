@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author: ANTHONY
+      * Date:
+      * Purpose: MENU PRINCIPAL DEL SISTEMA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MENU-SISTEMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *    REQ 023 - MENU PRINCIPAL QUE ENLAZA LOS PROGRAMAS EXISTENTES
+      *    (CALCULADORA, VSFACTU, EVALU2, CIVALIDE) EN VEZ DE OBLIGAR A
+      *    INVOCAR CADA EJECUTABLE POR SEPARADO. CADA PROGRAMA SIGUE
+      *    SIENDO COMPILABLE Y EJECUTABLE POR SU CUENTA - SOLO SE
+      *    CAMBIO SU STOP RUN FINAL POR GOBACK PARA QUE, AL SER
+      *    LLAMADO DESDE AQUI, DEVUELVA EL CONTROL EN VEZ DE TERMINAR
+      *    TODO EL PROCESO.
+       01  WS-OPCION-MENU             PIC 9       VALUE 0.
+       01  WS-SALIR-FLAG              PIC X       VALUE 'N'.
+           88 SALIR-DEL-SISTEMA              VALUE 'S'.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-----------------------
+       0000-MAIN-PROCEDURE SECTION.
+           PERFORM 0100-MENU-PRINCIPAL UNTIL SALIR-DEL-SISTEMA.
+           STOP RUN.
+
+       0000-END-MAIN-PROCEDURE SECTION.
+
+       0100-MENU-PRINCIPAL SECTION.
+           DISPLAY "*******************************************"
+           DISPLAY "SISTEMA - MENU PRINCIPAL"
+           DISPLAY "1. CALCULADORA"
+           DISPLAY "2. FACTURACION (VSFACTU)"
+           DISPLAY "3. MATRICULAS Y NOTAS (EVALU2)"
+           DISPLAY "4. VALIDACION DE CEDULA/RUC (CIVALIDE)"
+           DISPLAY "5. RESUMEN DE FIN DE DIA"
+           DISPLAY "6. SALIR"
+           DISPLAY "*******************************************"
+           ACCEPT WS-OPCION-MENU
+           EVALUATE WS-OPCION-MENU
+               WHEN 1
+                   CALL "CALCULADORA"
+               WHEN 2
+                   CALL "VSFACTU"
+               WHEN 3
+                   CALL "EVALU2"
+               WHEN 4
+                   CALL "CIVALIDE"
+               WHEN 5
+      *            REQ 024 - RESUMEN CONSOLIDADO DE FIN DE DIA
+                   CALL "RESUMEN-DIARIO"
+               WHEN 6
+                   SET SALIR-DEL-SISTEMA TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPCION NO VALIDA"
+           END-EVALUATE.
+
+       0100-END-MENU-PRINCIPAL SECTION.
+
+       END PROGRAM MENU-SISTEMA.
