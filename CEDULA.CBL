@@ -15,12 +15,103 @@
        DECIMAL-POINT IS COMMA.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+      *    NOTE: THIS GNUCOBOL BUILD HAS THE INDEXED (ISAM) FILE
+      *    HANDLER DISABLED (SEE COBC --INFO), SO ALUMNOS.DAT IS KEPT
+      *    AS A KEYED-BY-CONVENTION LINE SEQUENTIAL FILE INSTEAD OF
+      *    ORGANIZATION INDEXED: THE FULL ROSTER IS LOADED INTO
+      *    WS-DATOS-ALUM AT STARTUP AND REWRITTEN IN FULL ON SHUTDOWN,
+      *    KEYED LOOKUPS (E.G. 4000-BUSCAR-ALUMNO) WORK AGAINST THAT
+      *    IN-MEMORY TABLE BY WS-CEDULA.
+           SELECT ALUMNOS-FILE ASSIGN TO "ALUMNOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALUM-FS.
+           SELECT EXCEPCIONES-FILE ASSIGN TO "EXCEPCIONES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FS.
+      *    REQ 020 - INGRESO POR LOTE, CON CHECKPOINT PARA REINICIAR
+      *    SIN REPETIR LOS REGISTROS YA PROCESADOS.
+           SELECT LOTE-ALUMNOS-FILE ASSIGN TO "ALUMNOS-LOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOTE-FS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "ALUMNOS-LOTE.CHK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHK-FS.
+      *    REQ 021 - CUANDO YA HAY 20 ALUMNOS EN LA TABLA EN MEMORIA
+      *    (EL LIMITE DE WS-DATOS-ALUM) LOS ADICIONALES SE GUARDAN
+      *    AQUI EN VEZ DE PERDERSE; NO PARTICIPAN EN BUSQUEDA/REPORTE
+      *    EN MEMORIA PERO QUEDAN REGISTRADOS PARA PROCESAR DESPUES.
+           SELECT OVERFLOW-FILE ASSIGN TO "ALUMNOS-OVERFLOW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVF-FS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+      *-----------------------
+       FD  ALUMNOS-FILE.
+       01  REG-ALUMNO.
+           05 REG-CEDULA              PIC X(10).
+           05 REG-NOMBRE              PIC X(40).
+           05 REG-FECHA-NACIMIENTO.
+               10 REG-DIA             PIC 99.
+               10 REG-MES             PIC 9(2).
+               10 REG-ANIO            PIC 9(4).
+           05 REG-NUM-NOTAS           PIC 9(02).
+           05 REG-NOTAS-DETALLE       OCCURS 6 TIMES.
+               10 REG-NOTA-VALOR      PIC 99V99.
+               10 REG-NOTA-PESO       PIC 9V99.
+           05 REG-PROMEDIO            PIC 9(2)V99.
+      *-----------------------
+       FD  EXCEPCIONES-FILE.
+       01  REG-EXCEPCION              PIC X(100).
+      *-----------------------
+       FD  LOTE-ALUMNOS-FILE.
+       01  REG-LOTE-ALUMNO.
+           05 REG-LOTE-CEDULA         PIC X(10).
+           05 REG-LOTE-NOMBRE         PIC X(40).
+           05 REG-LOTE-FECHA-NACIMIENTO.
+               10 REG-LOTE-DIA        PIC 99.
+               10 REG-LOTE-MES        PIC 9(2).
+               10 REG-LOTE-ANIO       PIC 9(4).
+           05 REG-LOTE-NUM-NOTAS      PIC 9(02).
+           05 REG-LOTE-NOTAS-DETALLE  OCCURS 6 TIMES.
+               10 REG-LOTE-NOTA-VALOR PIC 99V99.
+               10 REG-LOTE-NOTA-PESO  PIC 9V99.
+      *-----------------------
+       FD  CHECKPOINT-FILE.
+       01  REG-CHECKPOINT             PIC 9(05).
+      *-----------------------
+       FD  OVERFLOW-FILE.
+       01  REG-ALUMNO-OVF.
+           05 REG-OVF-CEDULA          PIC X(10).
+           05 REG-OVF-NOMBRE          PIC X(40).
+           05 REG-OVF-DIA             PIC 99.
+           05 REG-OVF-MES             PIC 9(2).
+           05 REG-OVF-ANIO            PIC 9(4).
       *-----------------------
        WORKING-STORAGE SECTION.
+      *    ARCHIVO DE ALUMNOS
+      *---------------------------------------------------------------
+       01  WS-ALUM-FS                 PIC XX      VALUE "00".
+       01  WS-ALUM-EXISTENTES         PIC 9(02)   VALUE 0.
+       01  WS-ALUM-DESDE              PIC 9(02)   VALUE 0.
+       01  WS-ALUM-HASTA              PIC 9(02)   VALUE 0.
+      *    EXCEPCIONES DE VALIDACION (REGISTRO RESUMIBLE)
+      *---------------------------------------------------------------
+       01  WS-EXC-FS                  PIC XX      VALUE "00".
+       01  WS-ALUM-OK                 PIC X       VALUE 'S'.
+           88 ALUM-DATOS-VALIDOS              VALUE 'S'.
+           88 ALUM-DATOS-INVALIDOS            VALUE 'N'.
+       01  WS-EXC-RAZON               PIC X(40)   VALUE SPACES.
+       01  WS-EXC-LINEA.
+           05 WS-EXC-FECHA-HORA       PIC X(26).
+           05 FILLER                  PIC X       VALUE SPACE.
+           05 WS-EXC-POSICION-LIT     PIC X(11)   VALUE "POSICION:".
+           05 WS-EXC-POSICION         PIC ZZ9.
+           05 FILLER                  PIC X       VALUE SPACE.
+           05 WS-EXC-RAZON-OUT        PIC X(40).
       *     VARIABLES FECHA
       *---------------------------------------------------------------
            01  FECHA-DATOS.
@@ -39,15 +130,43 @@
                    15 WS-DIA          PIC 99.
                    15 WS-MES          PIC 9(2).
                    15 WS-ANIO         PIC 9(4).
-               10 WS-NOTAS-1          PIC 99V99.
-               10 WS-NOTAS-2          PIC 99V99.
-               10 WS-NOTAS-3          PIC 99V99.
+               10 WS-NUM-NOTAS        PIC 9(02).
+               10 WS-NOTAS-DETALLE    OCCURS 6 TIMES INDEXED BY NIDX.
+                   15 WS-NOTA-VALOR   PIC 99V99.
+                   15 WS-NOTA-PESO    PIC 9V99.
                10 WS-PROMEDIO         PIC 9(2)V99.
        01  WS-ALUMNO-CONT             PIC 9(02) VALUE 0.
        01  WS-CONT-2                  PIC 9(02) VALUE 0.
        01  WS-BUSC-ALUMN              PIC X(40).
+      *    BUSQUEDA POR CEDULA / NOMBRE PARCIAL
+      *---------------------------------------------------------------
+       01  WS-BUSC-MODO               PIC 9     VALUE 1.
+       01  WS-BUSC-CED                PIC X(10).
+       01  WS-BUSC-LARGO              PIC 9(02).
+       01  WS-BUSC-ENCONTRO           PIC X     VALUE 'N'.
+           88 BUSC-ENCONTRO                  VALUE 'S'.
+      *    MENU PRINCIPAL
+      *---------------------------------------------------------------
+       01  WS-OPCION-MENU             PIC 9     VALUE 0.
+       01  WS-OPCION-SALIR-FLAG       PIC X     VALUE 'N'.
+           88 OPCION-SALIR                   VALUE 'S'.
+      *    REPORTE DE CLASE ORDENADO POR PROMEDIO
+      *---------------------------------------------------------------
+       01  WS-REP-TABLA.
+           05 WS-REP-ORDEN OCCURS 20 TIMES INDEXED BY REP-I REP-J
+                                                     PIC 9(02).
+       01  WS-REP-TOTAL               PIC 9(02).
+       01  WS-REP-TEMP                PIC 9(02).
       * --------------------------------------------------------------
        01  WS-CONS-3                  PIC 9     VALUE 3.
+      *    ACUMULADORES PROMEDIO PONDERADO
+      *---------------------------------------------------------------
+       01  WS-SUMA-PESOS              PIC 9(2)V99  VALUE 0.
+       01  WS-SUMA-PONDERADA          PIC 9(4)V9999 VALUE 0.
+       01  WS-NOTA-OK                 PIC X        VALUE 'S'.
+           88 NOTA-VALIDA                    VALUE 'S'.
+       01  WS-NIDX-DISP               PIC 9.
+       01  WS-ALUM-DISP               PIC 99.
       *---------------------------------------------------------------- 
       *    MESES-CONTADOR
        01  WS-MESES.
@@ -70,66 +189,194 @@
        01   WS-FECHA-MES-ONLY.
            05  WS-MES-OBTEN         PIC X(10).
       *---------------------------------------------------------------
-      *    CEDULA VARIABLES VALIDE 
-       01  WS-CEDEULA-ACEEPT PIC X(10).
-       01  WS-CEDULA-REDIFINE REDEFINES WS-CEDEULA-ACEEPT.
-           05 WS-9-PRIMEROS-DIGI PIC 9 OCCURS 10 TIMES INDEXED BY S-1.
-.
-       01  WS-ULTIMO-DIGTO-CI PIC 9.
-
-
-       01  WS-VALOR-2-1 PIC 9(9) VALUE 212121212.
-       01  WS-CONTEIN-2 REDEFINES WS-VALOR-2-1.
-           05 WS-LISTA-1 PIC 9 OCCURS 9 TIMES INDEXED BY S-2.
-
-
-       01  WS-PRE-RESULTADO PIC 9(2).
-
-
-       01  WS-SUMA PIC 9(2).
-       01  WS-SUMA-POSESO REDEFINES WS-SUMA.
-           02 WS-SUMA-1 PIC 9.
-           02 WS-SUMA-2 PIC 9.
-
-       01  WS-RECEPTOR-SUMA.
-           02 WS-VALOR-1 PIC 9.
-           02 WS-VALOR-2 PIC 9.
-
-       01  WS-RESTA PIC 99.
+      *    CEDULA VARIABLES VALIDE (REQ 006 - VALIDACION DELEGADA A
+      *    CIVALIDE-VALIDAR, YA NO SE DUPLICA EL ALGORITMO AQUI)
+       01  WS-CEDEULA-ACEEPT PIC X(13).
+       01  WS-CI-RESULTADO PIC X VALUE 'N'.
+           88 CI-VALIDA                 VALUE 'S'.
+      *    REQ 023 - PARAMETROS DE SALIDA ADICIONALES DE
+      *    CIVALIDE-VALIDAR QUE EVALU2 NO USA MAS ALLA DE PASAR/FALLAR,
+      *    PERO QUE DEBE RECIBIR PORQUE SON PARTE FIJA DE SU INTERFAZ.
+       01  WS-CI-TIPO-DOC PIC X(05).
+       01  WS-CI-CALCULADO PIC 99.
+       01  WS-CI-DIGITO-INGRESADO PIC 9.
+       01  WS-CI-PROV-OK PIC X.
+       01  WS-CI-ESTABLECIMIENTO PIC X(03).
+      *    INGRESO POR LOTE CON CHECKPOINT (REQ 020)
+      *---------------------------------------------------------------
+       01  WS-LOTE-FS                 PIC XX      VALUE "00".
+       01  WS-CHK-FS                  PIC XX      VALUE "00".
+       01  WS-LOTE-ULTIMA-LINEA       PIC 9(05)   VALUE 0.
+       01  WS-LOTE-LINEA-ACTUAL       PIC 9(05)   VALUE 0.
+       01  WS-LOTE-PROCESADOS         PIC 9(05)   VALUE 0.
+       01  WS-LOTE-EXCEPCIONES        PIC 9(05)   VALUE 0.
+       01  WS-LOTE-DESBORDE           PIC 9(05)   VALUE 0.
+      *    DESBORDE DE MAS DE 20 ALUMNOS (REQ 021)
+      *---------------------------------------------------------------
+       01  WS-OVF-FS                  PIC XX      VALUE "00".
+       01  WS-OVF-CONT                PIC 9(02)   VALUE 0.
+      *    REPORTE DE MATRICULA POR MES (REQ 019)
+      *---------------------------------------------------------------
+       01  WS-REPMES-INDICE           PIC 9(02).
+       01  WS-REPMES-CONTADOR         PIC 9(02).
 
-       01  WS-CONS PIC 99 VALUE 10.
-       01  WS-CONS-2 PIC 9 VALUE 1.
-       
       *-----------------------
        PROCEDURE DIVISION.
-           PERFORM 0000-MAIN-PROCEDURE.
-           PERFORM 1000-INICIALIZAR.
-           PERFORM 2000-INGRESO-DATOS.
-           PERFORM 7000-VALIDAR-CEDULA.
-           PERFORM 3000-CALCULOS-NOTAS.
-           PERFORM 4000-BUSCAR-ALUMNO.
+      *    REQ 023 - SE REINICIA EL INDICADOR DE SALIDA AL EMPEZAR: SI
+      *    EVALU2 SE LLAMA MAS DE UNA VEZ DESDE EL MENU PRINCIPAL, EL
+      *    WORKING-STORAGE DE UN CALL A OTRO CONSERVA SU VALOR Y SIN
+      *    ESTO EL MENU DE ESTE PROGRAMA NUNCA VOLVERIA A MOSTRARSE.
+           MOVE 'N' TO WS-OPCION-SALIR-FLAG.
+           PERFORM 1200-CARGAR-ALUMNOS.
+           PERFORM 1250-ABRIR-EXCEPCIONES.
+           PERFORM 0100-MENU-PRINCIPAL UNTIL OPCION-SALIR.
            PERFORM 9999-GENERAL.
 
+       0100-MENU-PRINCIPAL SECTION.
+           DISPLAY "*******************************************"
+           DISPLAY "1. INGRESAR ALUMNOS"
+           DISPLAY "2. BUSCAR ALUMNO"
+           DISPLAY "3. REPORTE DE CLASE (ORDENADO POR PROMEDIO)"
+           DISPLAY "4. REPORTE DE MATRICULA POR MES"
+           DISPLAY "5. INGRESO POR LOTE (ARCHIVO ALUMNOS-LOTE.DAT)"
+           DISPLAY "6. SALIR"
+           DISPLAY "*******************************************"
+           ACCEPT WS-OPCION-MENU
+           EVALUATE WS-OPCION-MENU
+               WHEN 1
+                   PERFORM 0000-MAIN-PROCEDURE
+                   PERFORM 1000-INICIALIZAR
+               WHEN 2
+                   PERFORM 4000-BUSCAR-ALUMNO
+               WHEN 3
+                   PERFORM 4500-REPORTE-CLASE
+               WHEN 4
+                   PERFORM 4700-REPORTE-POR-MES
+               WHEN 5
+                   PERFORM 6000-INGRESO-LOTE
+               WHEN 6
+                   SET OPCION-SALIR TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPCION NO VALIDA"
+           END-EVALUATE.
+
+       0100-END-MENU-PRINCIPAL SECTION.
+
+       1250-ABRIR-EXCEPCIONES SECTION.
+           OPEN EXTEND EXCEPCIONES-FILE.
+           IF WS-EXC-FS = "35"
+               OPEN OUTPUT EXCEPCIONES-FILE.
+
+       1250-END-ABRIR-EXCEPCIONES SECTION.
+
+       1200-CARGAR-ALUMNOS SECTION.
+           SET ALUM TO 1.
+           INITIALIZE WS-ALUMNOS.
+           OPEN INPUT ALUMNOS-FILE.
+           IF WS-ALUM-FS = "35"
+               MOVE "00" TO WS-ALUM-FS
+           ELSE
+               PERFORM UNTIL WS-ALUM-FS NOT = "00"
+                           OR ALUM > 20
+                   READ ALUMNOS-FILE
+                       AT END MOVE "10" TO WS-ALUM-FS
+                       NOT AT END
+                           MOVE REG-CEDULA        TO WS-CEDULA(ALUM)
+                           MOVE REG-NOMBRE        TO WS-NOMBRE(ALUM)
+                           MOVE REG-DIA           TO WS-DIA(ALUM)
+                           MOVE REG-MES           TO WS-MES(ALUM)
+                           MOVE REG-ANIO          TO WS-ANIO(ALUM)
+                           MOVE REG-NUM-NOTAS     TO WS-NUM-NOTAS(ALUM)
+                           PERFORM VARYING NIDX FROM 1 BY 1
+                                   UNTIL NIDX > 6
+                               MOVE REG-NOTA-VALOR(NIDX)
+                                   TO WS-NOTA-VALOR(ALUM,NIDX)
+                               MOVE REG-NOTA-PESO(NIDX)
+                                   TO WS-NOTA-PESO(ALUM,NIDX)
+                           END-PERFORM
+                           MOVE REG-PROMEDIO      TO WS-PROMEDIO(ALUM)
+                           SET ALUM UP BY 1
+                   END-READ
+               END-PERFORM
+               CLOSE ALUMNOS-FILE
+           END-IF.
+           COMPUTE WS-ALUM-EXISTENTES = ALUM - 1.
+           MOVE "00" TO WS-ALUM-FS.
+
+       1200-END-CARGAR-ALUMNOS SECTION.
+
+       8000-GRABAR-ALUMNOS SECTION.
+      *    REESCRIBE TODO EL ARCHIVO A PARTIR DE LA TABLA EN MEMORIA
+      *    (VER NOTA EN FILE-CONTROL SOBRE EL MANEJADOR INDEXADO).
+           OPEN OUTPUT ALUMNOS-FILE.
+           PERFORM VARYING ALUM FROM 1 BY 1
+                   UNTIL ALUM > WS-ALUM-EXISTENTES
+               MOVE WS-CEDULA(ALUM)       TO REG-CEDULA
+               MOVE WS-NOMBRE(ALUM)       TO REG-NOMBRE
+               MOVE WS-DIA(ALUM)          TO REG-DIA
+               MOVE WS-MES(ALUM)          TO REG-MES
+               MOVE WS-ANIO(ALUM)         TO REG-ANIO
+               MOVE WS-NUM-NOTAS(ALUM)    TO REG-NUM-NOTAS
+               PERFORM VARYING NIDX FROM 1 BY 1 UNTIL NIDX > 6
+                   MOVE WS-NOTA-VALOR(ALUM,NIDX)
+                       TO REG-NOTA-VALOR(NIDX)
+                   MOVE WS-NOTA-PESO(ALUM,NIDX)
+                       TO REG-NOTA-PESO(NIDX)
+               END-PERFORM
+               MOVE WS-PROMEDIO(ALUM)     TO REG-PROMEDIO
+               WRITE REG-ALUMNO
+           END-PERFORM.
+           CLOSE ALUMNOS-FILE.
+
+       8000-END-GRABAR-ALUMNOS SECTION.
+
 
 
        0000-MAIN-PROCEDURE SECTION.
 
            DISPLAY "INGRESE EL NUMERO DE ALUMNOS A INGRESAR".
            ACCEPT WS-ALUMNO-CONT.
+      *    REQ 021 - YA NO SE RECHAZA UN LOTE DE MAS DE 20: SE DEJA
+      *    PASAR A 1000-INICIALIZAR, QUE ENVIA EL EXCEDENTE AL ARCHIVO
+      *    DE DESBORDE EN LUGAR DE ABORTAR TODO EL INGRESO.
            IF WS-ALUMNO-CONT <= 0
-               DISPLAY "ERROR DATOS NO PERMIDOS"
-               PERFORM 9999-GENERAL
-               
-           ELSE IF WS-ALUMNO-CONT > 20
                DISPLAY "ERROR DATOS NO PERMIDOS"
                PERFORM 9999-GENERAL.
 
        1000-INICIALIZAR SECTION.
-           SET ALUM TO 1
-           INITIALIZE WS-ALUMNOS
-           PERFORM 2000-INGRESO-DATOS VARYING ALUM FROM 1
-           BY 1 UNTIL ALUM >= WS-ALUMNO-CONT.
-           
+      *    REQ 021 - SI EL LOTE SOLICITADO EXCEDE LOS 20 CUPOS DE LA
+      *    TABLA EN MEMORIA, EL EXCEDENTE SE DESVIA AL DESBORDE.
+           COMPUTE WS-ALUM-DESDE = WS-ALUM-EXISTENTES + 1.
+           COMPUTE WS-ALUM-HASTA = WS-ALUM-EXISTENTES + WS-ALUMNO-CONT.
+           IF WS-ALUM-HASTA > 20
+               COMPUTE WS-OVF-CONT = WS-ALUM-HASTA - 20
+               DISPLAY "LA TABLA SOLO TIENE 20 CUPOS - "
+                   WS-OVF-CONT " ALUMNO(S) IRAN AL ARCHIVO DE DESBORDE"
+               PERFORM WS-OVF-CONT TIMES
+                   PERFORM 6500-INGRESO-DESBORDE
+               END-PERFORM
+               MOVE 20 TO WS-ALUM-HASTA
+           END-IF.
+           IF WS-ALUM-DESDE <= WS-ALUM-HASTA
+               PERFORM 2500-PROCESAR-ALUMNO VARYING ALUM
+                   FROM WS-ALUM-DESDE BY 1 UNTIL ALUM > WS-ALUM-HASTA
+           END-IF.
+           MOVE WS-ALUM-HASTA TO WS-ALUM-EXISTENTES.
+           MOVE 0 TO WS-ALUMNO-CONT.
+
+
+       2500-PROCESAR-ALUMNO SECTION.
+           MOVE 'N' TO WS-ALUM-OK.
+           PERFORM UNTIL ALUM-DATOS-VALIDOS
+               MOVE 'S' TO WS-ALUM-OK
+               PERFORM 2000-INGRESO-DATOS
+               IF ALUM-DATOS-VALIDOS
+                   PERFORM 7000-VALIDAR-CEDULA
+               END-IF
+           END-PERFORM.
+           PERFORM 3000-CALCULOS-NOTAS.
+
+       2500-END-PROCESAR-ALUMNO SECTION.
 
        1000-IND-INICIALIZAR SECTION.
 
@@ -138,64 +385,105 @@
 
        2000-INGRESO-DATOS SECTION.
 
-            MOVE FUNCTION CURRENT-DATE TO FECHA-DATOS
-
-
-               DISPLAY "INGRESO DE DATOS"
-               DISPLAY "INGRESE NOMBRE"
-               ACCEPT WS-NOMBRE(ALUM)
-               IF WS-NOMBRE(ALUM) NOT> SPACE
-                  DISPLAY "ERROR EN LOS ESPACIOS"
-                  PERFORM 9999-GENERAL
-               ELSE
+           MOVE FUNCTION CURRENT-DATE TO FECHA-DATOS
+           SET WS-ALUM-DISP TO ALUM
+           DISPLAY "INGRESO DE DATOS - ALUMNO No. " WS-ALUM-DISP
+           DISPLAY "INGRESE NOMBRE"
+           ACCEPT WS-NOMBRE(ALUM)
+           IF WS-NOMBRE(ALUM) NOT > SPACE
+               MOVE "NOMBRE EN BLANCO" TO WS-EXC-RAZON
+               PERFORM 9500-LOG-EXCEPCION
+           ELSE
                DISPLAY "INGRESO DE CEDULA"
                ACCEPT WS-CEDULA(ALUM)
-
-               
                DISPLAY "INGRESE LA FECHA NACIMIENTO"
                DISPLAY "DIA"
                ACCEPT WS-DIA(ALUM)
-               IF WS-DIA(ALUM) >=29
-                   DISPLAY "FECHA NO VALIDA"
-                   PERFORM 9999-GENERAL
-               ELSE
-               DISPLAY "MES"
-               ACCEPT WS-MES(ALUM)
-               IF WS-MES(ALUM) >12
-                   DISPLAY "NO VALIDO"
-                   PERFORM 9999-GENERAL
-               ELSE     
-               DISPLAY "ANIO"
-               ACCEPT WS-ANIO(ALUM)
-               DISPLAY "INGRESE LAS NOTAS"
-               DISPLAY "PRIMERA NOTA"
-               ACCEPT WS-NOTAS-1(ALUM)
-               IF WS-NOTAS-1(ALUM) >=11
-                   DISPLAY "NO VALIDO"
-                   PERFORM 9999-GENERAL
+               IF WS-DIA(ALUM) >= 29
+                   MOVE "DIA DE NACIMIENTO NO VALIDO" TO WS-EXC-RAZON
+                   PERFORM 9500-LOG-EXCEPCION
                ELSE
-               DISPLAY "SEGUNDA NOTA"
-               ACCEPT WS-NOTAS-2(ALUM)
-               IF WS-NOTAS-2(ALUM) >=11
-                   DISPLAY "NO VALIDO"
-                   PERFORM 9999-GENERAL
-               ELSE
-               DISPLAY "TERCERA NOTA"
-               ACCEPT WS-NOTAS-3(ALUM).
-               IF WS-NOTAS-3(ALUM) >=11
-                   DISPLAY "INCORRECTO"
-                   PERFORM 9999-GENERAL.
-               
-               
-               
+                   DISPLAY "MES"
+                   ACCEPT WS-MES(ALUM)
+                   IF WS-MES(ALUM) > 12
+                       MOVE "MES DE NACIMIENTO NO VALIDO"
+                           TO WS-EXC-RAZON
+                       PERFORM 9500-LOG-EXCEPCION
+                   ELSE
+                       DISPLAY "ANIO"
+                       ACCEPT WS-ANIO(ALUM)
+                       DISPLAY "CUANTAS NOTAS TIENE EL CURSO (1-6)"
+                       ACCEPT WS-NUM-NOTAS(ALUM)
+                       IF WS-NUM-NOTAS(ALUM) < 1
+                               OR WS-NUM-NOTAS(ALUM) > 6
+                           MOVE "NUMERO DE NOTAS FUERA DE RANGO"
+                               TO WS-EXC-RAZON
+                           PERFORM 9500-LOG-EXCEPCION
+                       ELSE
+                           PERFORM 2100-INGRESO-NOTAS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
        2000-END-INGRESO-DATOS SECTION.
-           
 
-       3000-CALCULOS-NOTAS SECTION.
+       2100-INGRESO-NOTAS SECTION.
+           MOVE 'S' TO WS-NOTA-OK.
+           PERFORM VARYING NIDX FROM 1 BY 1
+                   UNTIL NIDX > WS-NUM-NOTAS(ALUM)
+                       OR NOT NOTA-VALIDA
+               SET WS-NIDX-DISP TO NIDX
+               DISPLAY "NOTA " WS-NIDX-DISP " (VALOR SOBRE 10)"
+               ACCEPT WS-NOTA-VALOR(ALUM,NIDX)
+               IF WS-NOTA-VALOR(ALUM,NIDX) >= 11
+                   MOVE 'N' TO WS-NOTA-OK
+                   STRING "NOTA " DELIMITED BY SIZE
+                           WS-NIDX-DISP DELIMITED BY SIZE
+                           " FUERA DE RANGO" DELIMITED BY SIZE
+                       INTO WS-EXC-RAZON
+               ELSE
+                   DISPLAY "PESO DE LA NOTA " WS-NIDX-DISP
+                       " (EJ. 1,00)"
+                   ACCEPT WS-NOTA-PESO(ALUM,NIDX)
+               END-IF
+           END-PERFORM.
+           IF NOT NOTA-VALIDA
+               PERFORM 9500-LOG-EXCEPCION
+           END-IF.
+
+       2100-END-INGRESO-NOTAS SECTION.
 
-           COMPUTE WS-PROMEDIO(ALUM) ROUNDED = (WS-NOTAS-1(ALUM)
-           + WS-NOTAS-2(ALUM)
-           + WS-NOTAS-1(ALUM))/WS-CONS-3.
+       9500-LOG-EXCEPCION SECTION.
+           SET WS-ALUM-DISP TO ALUM.
+           DISPLAY "DATO INVALIDO: " WS-EXC-RAZON
+               " - VUELVA A INGRESAR EL ALUMNO No. " WS-ALUM-DISP.
+           MOVE 'N' TO WS-ALUM-OK.
+           MOVE FUNCTION CURRENT-DATE TO WS-EXC-FECHA-HORA.
+           MOVE ALUM TO WS-EXC-POSICION.
+           MOVE WS-EXC-RAZON TO WS-EXC-RAZON-OUT.
+           MOVE WS-EXC-LINEA TO REG-EXCEPCION.
+           WRITE REG-EXCEPCION.
+
+       9500-END-LOG-EXCEPCION SECTION.
+
+
+       3000-CALCULOS-NOTAS SECTION.
+           MOVE 0 TO WS-SUMA-PESOS.
+           MOVE 0 TO WS-SUMA-PONDERADA.
+           PERFORM VARYING NIDX FROM 1 BY 1
+                   UNTIL NIDX > WS-NUM-NOTAS(ALUM)
+               COMPUTE WS-SUMA-PONDERADA = WS-SUMA-PONDERADA +
+                   (WS-NOTA-VALOR(ALUM,NIDX) * WS-NOTA-PESO(ALUM,NIDX))
+               COMPUTE WS-SUMA-PESOS = WS-SUMA-PESOS +
+                   WS-NOTA-PESO(ALUM,NIDX)
+           END-PERFORM.
+           IF WS-SUMA-PESOS > 0
+               COMPUTE WS-PROMEDIO(ALUM) ROUNDED =
+                   WS-SUMA-PONDERADA / WS-SUMA-PESOS
+           ELSE
+               MOVE 0 TO WS-PROMEDIO(ALUM)
+           END-IF.
 
        3000-END-CALCULO-NOTAS.
            
@@ -206,18 +494,95 @@
 
 
        4000-BUSCAR-ALUMNO SECTION.
-           DISPLAY'DIGITE NOMBRE A BUSCAR : '
-           ACCEPT WS-BUSC-ALUMN
-|          SET ALUM TO 1
-           SEARCH  WS-DATOS-ALUM
-               AT END
-                   DISPLAY 'EL ALUMNO NO EXISTE'
-               WHEN  WS-NOMBRE(ALUM) = WS-BUSC-ALUMN 
-               PERFORM 5000-PRESETACION-DATOS.
-                   
-                   
+           DISPLAY "1. BUSCAR POR NOMBRE (EXACTO)"
+           DISPLAY "2. BUSCAR POR CEDULA"
+           DISPLAY "3. BUSCAR POR NOMBRE (CONTIENE)"
+           ACCEPT WS-BUSC-MODO
+           EVALUATE WS-BUSC-MODO
+               WHEN 2
+                   DISPLAY "DIGITE LA CEDULA A BUSCAR : "
+                   ACCEPT WS-BUSC-CED
+                   SET ALUM TO 1
+                   SEARCH WS-DATOS-ALUM
+                       AT END
+                           DISPLAY 'EL ALUMNO NO EXISTE'
+                       WHEN WS-CEDULA(ALUM) = WS-BUSC-CED
+                           PERFORM 5000-PRESETACION-DATOS
+                   END-SEARCH
+               WHEN 3
+                   DISPLAY "DIGITE TEXTO A BUSCAR EN EL NOMBRE : "
+                   ACCEPT WS-BUSC-ALUMN
+                   MOVE 'N' TO WS-BUSC-ENCONTRO
+                   COMPUTE WS-BUSC-LARGO =
+                       FUNCTION LENGTH(FUNCTION TRIM(WS-BUSC-ALUMN))
+                   PERFORM VARYING ALUM FROM 1 BY 1
+                           UNTIL ALUM > WS-ALUM-EXISTENTES
+                       MOVE 0 TO WS-CONT-2
+                       INSPECT WS-NOMBRE(ALUM) TALLYING WS-CONT-2
+                           FOR ALL WS-BUSC-ALUMN(1:WS-BUSC-LARGO)
+                       IF WS-CONT-2 > 0
+                           MOVE 'S' TO WS-BUSC-ENCONTRO
+                           PERFORM 5000-PRESETACION-DATOS
+                       END-IF
+                   END-PERFORM
+                   IF NOT BUSC-ENCONTRO
+                       DISPLAY 'EL ALUMNO NO EXISTE'
+                   END-IF
+               WHEN OTHER
+                   DISPLAY'DIGITE NOMBRE A BUSCAR : '
+                   ACCEPT WS-BUSC-ALUMN
+                   SET ALUM TO 1
+                   SEARCH  WS-DATOS-ALUM
+                       AT END
+                           DISPLAY 'EL ALUMNO NO EXISTE'
+                       WHEN  WS-NOMBRE(ALUM) = WS-BUSC-ALUMN
+                           PERFORM 5000-PRESETACION-DATOS
+                   END-SEARCH
+           END-EVALUATE.
 
        4000-END-BUSCAR SECTION.
+
+       4500-REPORTE-CLASE SECTION.
+           IF WS-ALUM-EXISTENTES = 0
+               DISPLAY "NO HAY ALUMNOS REGISTRADOS"
+           ELSE
+               MOVE WS-ALUM-EXISTENTES TO WS-REP-TOTAL
+               PERFORM VARYING REP-I FROM 1 BY 1
+                       UNTIL REP-I > WS-REP-TOTAL
+                   SET WS-REP-ORDEN(REP-I) TO REP-I
+               END-PERFORM
+               PERFORM 4600-ORDENAR-POR-PROMEDIO
+               DISPLAY "*******************************************"
+               DISPLAY "REPORTE DE CLASE - ORDENADO POR PROMEDIO"
+               DISPLAY "*******************************************"
+               PERFORM VARYING REP-I FROM 1 BY 1
+                       UNTIL REP-I > WS-REP-TOTAL
+                   SET ALUM TO WS-REP-ORDEN(REP-I)
+                   PERFORM 5000-PRESETACION-DATOS
+                   DISPLAY "-------------------------------------------"
+               END-PERFORM
+           END-IF.
+
+       4500-END-REPORTE-CLASE SECTION.
+
+       4600-ORDENAR-POR-PROMEDIO SECTION.
+      *    ORDENAMIENTO POR BURBUJA, DESCENDENTE, SOBRE LOS INDICES
+           PERFORM VARYING REP-I FROM 1 BY 1
+                   UNTIL REP-I > WS-REP-TOTAL - 1
+               PERFORM VARYING REP-J FROM 1 BY 1
+                       UNTIL REP-J > WS-REP-TOTAL - REP-I
+                   IF WS-PROMEDIO(WS-REP-ORDEN(REP-J)) <
+                      WS-PROMEDIO(WS-REP-ORDEN(REP-J + 1))
+                       MOVE WS-REP-ORDEN(REP-J)      TO WS-REP-TEMP
+                       MOVE WS-REP-ORDEN(REP-J + 1)  TO
+                            WS-REP-ORDEN(REP-J)
+                       MOVE WS-REP-TEMP               TO
+                            WS-REP-ORDEN(REP-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       4600-END-ORDENAR-POR-PROMEDIO SECTION.
        
        
        5000-PRESETACION-DATOS SECTION.
@@ -236,59 +601,210 @@
        5000-END-PRESENTACION-DATOS SECTION.
        
        7000-VALIDAR-CEDULA SECTION.
+      *    REQ 006 - YA NO SE DUPLICA EL ALGORITMO DE DIGITO
+      *    VERIFICADOR: SE LLAMA AL MODULO COMPARTIDO CIVALIDE.
            MOVE WS-CEDULA(ALUM) TO WS-CEDEULA-ACEEPT.
-           SET  S-2 TO WS-CONS-2.
-           PERFORM 2000-ULTIMO-ENTERO VARYING S-1 FROM WS-CONS-2
-           BY 9 UNTIL
-           S-1 = WS-CONS.
-           PERFORM 2000-ULTIMO-ENTERO
-      *    1234567897
-           PERFORM 1000-MULTIPLICADOR VARYING S-2 FROM WS-CONS-2
-           BY WS-CONS-2 UNTIL
-               S-2 >= WS-CONS.
-           PERFORM 6000-VALIDAR.
-     
-       1000-MULTIPLICADOR.
-           COMPUTE WS-PRE-RESULTADO = WS-LISTA-1(S-2) *
-           WS-9-PRIMEROS-DIGI(S-2).
-           PERFORM 2000-SUMA.
-       2000-SUMA.
-           IF WS-PRE-RESULTADO >= WS-CONS
-              MOVE WS-PRE-RESULTADO TO WS-RECEPTOR-SUMA
-              COMPUTE WS-SUMA = WS-SUMA + WS-VALOR-1
-              + WS-VALOR-2
+           CALL "CIVALIDE-VALIDAR" USING WS-CEDEULA-ACEEPT
+               WS-CI-RESULTADO WS-CI-TIPO-DOC WS-CI-CALCULADO
+               WS-CI-DIGITO-INGRESADO WS-CI-PROV-OK
+               WS-CI-ESTABLECIMIENTO.
+           IF CI-VALIDA
+               DISPLAY "CEDULA CORRECTA"
+           ELSE
+               DISPLAY "CEDULA INVALIDA"
+               MOVE "CEDULA CON DIGITO VERIFICADOR INVALIDO"
+                   TO WS-EXC-RAZON
+               PERFORM 9500-LOG-EXCEPCION
+           END-IF.
+
+       7000-END-VALIDAR-CEDULA SECTION.
+
+       4700-REPORTE-POR-MES SECTION.
+      *    REQ 019 - MATRICULA AGRUPADA POR MES DE NACIMIENTO,
+      *    REUTILIZANDO LA TABLA WS-MESES QUE YA EXISTE PARA IMPRIMIR
+      *    EL NOMBRE DEL MES EN 5000-PRESETACION-DATOS.
+           IF WS-ALUM-EXISTENTES = 0
+               DISPLAY "NO HAY ALUMNOS REGISTRADOS"
+           ELSE
+               DISPLAY "*******************************************"
+               DISPLAY "MATRICULA POR MES DE NACIMIENTO"
+               DISPLAY "*******************************************"
+               PERFORM VARYING WS-REPMES-INDICE FROM 1 BY 1
+                       UNTIL WS-REPMES-INDICE > 12
+                   MOVE 0 TO WS-REPMES-CONTADOR
+                   PERFORM VARYING ALUM FROM 1 BY 1
+                           UNTIL ALUM > WS-ALUM-EXISTENTES
+                       IF WS-MES(ALUM) = WS-REPMES-INDICE
+                           IF WS-REPMES-CONTADOR = 0
+                               DISPLAY
+                                   WS-STR-MES(WS-REPMES-INDICE) ":"
+                           END-IF
+                           ADD 1 TO WS-REPMES-CONTADOR
+                           DISPLAY "  - " WS-NOMBRE(ALUM)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       4700-END-REPORTE-POR-MES SECTION.
+
+       6000-INGRESO-LOTE SECTION.
+      *    REQ 020 - LEE ALUMNOS DE ALUMNOS-LOTE.DAT, RETOMANDO DESDE
+      *    EL ULTIMO REGISTRO CONFIRMADO EN EL CHECKPOINT (SI EL LOTE
+      *    SE INTERRUMPIO EN UNA CORRIDA ANTERIOR NO SE REPROCESAN
+      *    LOS REGISTROS YA APLICADOS).
+           PERFORM 6100-LEER-CHECKPOINT.
+           MOVE 0 TO WS-LOTE-LINEA-ACTUAL WS-LOTE-PROCESADOS
+                     WS-LOTE-EXCEPCIONES WS-LOTE-DESBORDE.
+           OPEN INPUT LOTE-ALUMNOS-FILE.
+           IF WS-LOTE-FS = "35"
+               DISPLAY "NO EXISTE ALUMNOS-LOTE.DAT"
            ELSE
-              COMPUTE WS-SUMA = WS-SUMA + WS-PRE-RESULTADO
+               PERFORM UNTIL WS-LOTE-FS NOT = "00"
+                   READ LOTE-ALUMNOS-FILE
+                       AT END
+                           MOVE "10" TO WS-LOTE-FS
+                       NOT AT END
+                           ADD 1 TO WS-LOTE-LINEA-ACTUAL
+                           IF WS-LOTE-LINEA-ACTUAL >
+                                   WS-LOTE-ULTIMA-LINEA
+      *                        REQ 021 - IGUAL QUE EL INGRESO
+      *                        INTERACTIVO (1000-INICIALIZAR): SI LA
+      *                        TABLA DE 20 YA ESTA LLENA, EL REGISTRO
+      *                        SE DESVIA AL DESBORDE EN LUGAR DE
+      *                        DETENER EL LOTE SIN AVISO.
+                               IF WS-ALUM-EXISTENTES >= 20
+                                   PERFORM 6600-DESBORDE-LOTE
+                                   ADD 1 TO WS-LOTE-DESBORDE
+                               ELSE
+                                   PERFORM 6300-APLICAR-REGISTRO-LOTE
+                               END-IF
+                               ADD 1 TO WS-LOTE-ULTIMA-LINEA
+                               PERFORM 6200-GRABAR-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LOTE-ALUMNOS-FILE
+               DISPLAY "LOTE: " WS-LOTE-PROCESADOS " APLICADOS, "
+                   WS-LOTE-EXCEPCIONES " CON EXCEPCION, "
+                   WS-LOTE-DESBORDE " AL DESBORDE (TABLA LLENA)"
            END-IF.
-       2000-ULTIMO-ENTERO.
-
-           MOVE WS-9-PRIMEROS-DIGI(S-1) TO WS-ULTIMO-DIGTO-CI.
-
-       6000-VALIDAR.
-           EVALUATE TRUE
-               WHEN WS-SUMA-2 >= WS-CONS-2
-               DISPLAY WS-SUMA-2
-                   COMPUTE WS-RESTA = (WS-SUMA-1 + WS-CONS-2)*WS-CONS
-                   - WS-SUMA
-                   IF WS-RESTA = WS-ULTIMO-DIGTO-CI
-                      DISPLAY "CEDULA CORRECTA"
-
-                   ELSE IF WS-RESTA  = WS-CONS AND
-                       WS-ULTIMO-DIGTO-CI = 0
-                       DISPLAY "CEDULA CORRECTA: "
-                       
+           MOVE "00" TO WS-LOTE-FS.
+
+       6000-END-INGRESO-LOTE SECTION.
+
+       6100-LEER-CHECKPOINT SECTION.
+           MOVE 0 TO WS-LOTE-ULTIMA-LINEA.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHK-FS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-CHECKPOINT TO WS-LOTE-ULTIMA-LINEA
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           MOVE "00" TO WS-CHK-FS.
+
+       6100-END-LEER-CHECKPOINT SECTION.
+
+       6200-GRABAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-LOTE-ULTIMA-LINEA TO REG-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+
+       6200-END-GRABAR-CHECKPOINT SECTION.
+
+       6300-APLICAR-REGISTRO-LOTE SECTION.
+           ADD 1 TO WS-ALUM-EXISTENTES.
+           SET ALUM TO WS-ALUM-EXISTENTES.
+           MOVE 'S' TO WS-ALUM-OK.
+           MOVE REG-LOTE-CEDULA     TO WS-CEDULA(ALUM).
+           MOVE REG-LOTE-NOMBRE     TO WS-NOMBRE(ALUM).
+           MOVE REG-LOTE-DIA        TO WS-DIA(ALUM).
+           MOVE REG-LOTE-MES        TO WS-MES(ALUM).
+           MOVE REG-LOTE-ANIO       TO WS-ANIO(ALUM).
+           MOVE REG-LOTE-NUM-NOTAS  TO WS-NUM-NOTAS(ALUM).
+           PERFORM VARYING NIDX FROM 1 BY 1 UNTIL NIDX > 6
+               MOVE REG-LOTE-NOTA-VALOR(NIDX)
+                   TO WS-NOTA-VALOR(ALUM,NIDX)
+               MOVE REG-LOTE-NOTA-PESO(NIDX)
+                   TO WS-NOTA-PESO(ALUM,NIDX)
+           END-PERFORM.
+           IF WS-NOMBRE(ALUM) NOT > SPACE
+               MOVE "NOMBRE EN BLANCO (LOTE)" TO WS-EXC-RAZON
+               PERFORM 9500-LOG-EXCEPCION
+           ELSE
+               IF WS-DIA(ALUM) >= 29 OR WS-MES(ALUM) > 12
+                   MOVE "FECHA DE NACIMIENTO NO VALIDA (LOTE)"
+                       TO WS-EXC-RAZON
+                   PERFORM 9500-LOG-EXCEPCION
+               ELSE
+                   IF WS-NUM-NOTAS(ALUM) < 1 OR WS-NUM-NOTAS(ALUM) > 6
+                       MOVE "NUMERO DE NOTAS FUERA DE RANGO (LOTE)"
+                           TO WS-EXC-RAZON
+                       PERFORM 9500-LOG-EXCEPCION
                    ELSE
-                       DISPLAY "CEDULA INVALIDA"
-                       PERFORM 9999-GENERAL
+                       PERFORM 7000-VALIDAR-CEDULA
+                       PERFORM 3000-CALCULOS-NOTAS
                    END-IF
-                WHEN WS-SUMA-2 = 0
-                DISPLAY WS-SUMA-2
-                DISPLAY "ERROR"
-                DISPLAY WS-SUMA-2.
+               END-IF
+           END-IF.
+           IF ALUM-DATOS-VALIDOS
+               ADD 1 TO WS-LOTE-PROCESADOS
+           ELSE
+               ADD 1 TO WS-LOTE-EXCEPCIONES
+               SUBTRACT 1 FROM WS-ALUM-EXISTENTES
+           END-IF.
 
+       6300-END-APLICAR-REGISTRO-LOTE SECTION.
+
+       6500-INGRESO-DESBORDE SECTION.
+      *    REQ 021 - CAPTURA MINIMA (SIN NOTAS) PARA LOS ALUMNOS QUE
+      *    NO CABEN EN LA TABLA DE 20; QUEDAN EN ALUMNOS-OVERFLOW.DAT
+      *    PARA PROCESARLOS EN UNA CORRIDA POSTERIOR CUANDO HAYA CUPO.
+           DISPLAY "ALUMNO DE DESBORDE (SIN CUPO EN LA TABLA)".
+           DISPLAY "INGRESE NOMBRE".
+           ACCEPT REG-OVF-NOMBRE.
+           DISPLAY "INGRESO DE CEDULA".
+           ACCEPT REG-OVF-CEDULA.
+           DISPLAY "FECHA NACIMIENTO - DIA".
+           ACCEPT REG-OVF-DIA.
+           DISPLAY "MES".
+           ACCEPT REG-OVF-MES.
+           DISPLAY "ANIO".
+           ACCEPT REG-OVF-ANIO.
+           OPEN EXTEND OVERFLOW-FILE.
+           IF WS-OVF-FS = "35"
+               OPEN OUTPUT OVERFLOW-FILE
+           END-IF.
+           WRITE REG-ALUMNO-OVF.
+           CLOSE OVERFLOW-FILE.
+           MOVE "00" TO WS-OVF-FS.
+
+       6500-END-INGRESO-DESBORDE SECTION.
+
+       6600-DESBORDE-LOTE SECTION.
+      *    REQ 021/020 - VERSION DE 6500-INGRESO-DESBORDE PARA EL LOTE:
+      *    TOMA LOS DATOS DEL REGISTRO YA LEIDO DE ALUMNOS-LOTE.DAT EN
+      *    LUGAR DE PEDIRLOS POR ACCEPT (AQUI NO HAY UN OPERADOR
+      *    ESPERANDO EN PANTALLA).
+           MOVE REG-LOTE-CEDULA TO REG-OVF-CEDULA.
+           MOVE REG-LOTE-NOMBRE TO REG-OVF-NOMBRE.
+           MOVE REG-LOTE-DIA    TO REG-OVF-DIA.
+           MOVE REG-LOTE-MES    TO REG-OVF-MES.
+           MOVE REG-LOTE-ANIO   TO REG-OVF-ANIO.
+           OPEN EXTEND OVERFLOW-FILE.
+           IF WS-OVF-FS = "35"
+               OPEN OUTPUT OVERFLOW-FILE
+           END-IF.
+           WRITE REG-ALUMNO-OVF.
+           CLOSE OVERFLOW-FILE.
+           MOVE "00" TO WS-OVF-FS.
 
-       6000-END-VALIDE-CEDULA SECTION.
-           
+       6600-END-DESBORDE-LOTE SECTION.
 
 
 
@@ -296,7 +812,13 @@
        0000-END-MAIN.
 
        9999-GENERAL SECTION.
-            STOP RUN.
+            PERFORM 8000-GRABAR-ALUMNOS.
+            CLOSE EXCEPCIONES-FILE.
+      *    REQ 023 - GOBACK EN VEZ DE STOP RUN PARA QUE EVALU2 PUEDA
+      *    SER LLAMADO DESDE EL MENU PRINCIPAL Y DEVOLVER EL CONTROL;
+      *    SIGUE TERMINANDO EL PROCESO IGUAL QUE ANTES CUANDO SE
+      *    EJECUTA COMO PROGRAMA PRINCIPAL INDEPENDIENTE.
+            GOBACK.
  
   
        END PROGRAM EVALU2.
