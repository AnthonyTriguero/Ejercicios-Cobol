@@ -1,150 +1,511 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VSFACTU.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.  IBM-370.
-       OBJECT-COMPUTER.  IBM-370.
-       SPECIAL-NAMES.
-       DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WS-PRODUCTS.
-           05 WS-PRODUCTO-1         PIC A(10).
-           05 WS-PRODUCTO-2         PIC A(10).
-           05 WS-PRODUCTO-3         PIC A(10).
-           05 WS-PRODUCTO-4         PIC A(10).
-           05 WS-PRODUCTO-5         PIC A(10).
-           05 WS-PRODUCTO-6         PIC A(10).
-           05 WS-PRODUCTO-7         PIC A(10).
-       01  ENTRADA-VALOR.
-           05 WS-VALOR-1               PIC 9(5)V99.
-           05 WS-VALOR-2               PIC 9(5)V99.
-           05 WS-VALOR-3               PIC 9(5)V99.
-           05 WS-VALOR-4               PIC 9(5)V99.
-           05 WS-VALOR-5               PIC 9(5)V99.
-           05 WS-VALOR-6               PIC 9(5)V99.
-           05 WS-VALOR-7               PIC 9(5)V99.
-           05 WS-CANTIDAD.
-               10 WS-CANTIDAD-1        PIC 9(5).
-               10 WS-CANTIDAD-2        PIC 9(5).
-               10 WS-CANTIDAD-3        PIC 9(5).
-               10 WS-CANTIDAD-4        PIC 9(5).
-               10 WS-CANTIDAD-5        PIC 9(5).
-               10 WS-CANTIDAD-6        PIC 9(5).
-               10 WS-CANTIDAD-7        PIC 9(5).
-               10 WS-TOTAL.
-                   15 WS-TOTAL-1       PIC 9(5)V99.
-                   15 WS-TOTAL-2       PIC 9(5)V99.
-                   15 WS-TOTAL-3       PIC 9(5)V99.
-                   15 WS-TOTAL-4       PIC 9(5)V99.
-                   15 WS-TOTAL-5       PIC 9(5)V99.
-                   15 WS-TOTAL-6       PIC 9(5)V99.
-                   15 WS-TOTAL-7       PIC 9(5)V99.
-
-
-       01  WS-PRE-ENTRADA           PIC 9.
-
-       PROCEDURE DIVISION.
-       00001MAIN-PROCEDURE.
-           PERFORM 1000-CABEZERA-1 UNTIL WS-PRE-ENTRADA=3.
-       1000-CABEZERA-1.
-               DISPLAY "1.USAR LA CALCULADORA".
-               DISPLAY "2.DATOS DEL CLIENTE".
-               DISPLAY "3.SALIR".
-
-               ACCEPT WS-PRE-ENTRADA.
-               IF WS-PRE-ENTRADA = 1
-                   PERFORM 2000-OBTENER-DATOS
-                   PERFORM 2010-ACCEPT-PRODUCTO-1
-                   PERFORM 2015-PROCESO-PRODUCTO-1
-
-
-               ELSE
-               IF WS-PRE-ENTRADA =2
-
-                    DISPLAY "HOLA"
-
-               ELSE
-
-               IF WS-PRE-ENTRADA = 3
-                    DISPLAY "SALIDA".
-                   PERFORM 1000-GENERAL.
-       1000-FINAL-CABEZERA-1.
-
-       1010-DISPLAY-PRODUCTO SECTION.
-               DISPLAY "INGRESE EL NOMBRE DEL PRODUCTO".
-       1010-FIN-DISPLAY-PRODUCTO SECTION.
-
-       1020-DISPLAY-PRECIO-PRODUCTO SECTION.
-               DISPLAY "PRECIO DEL PRODCUTO".
-       1020-FINAL-DISP-PRECIO-PRODCUTO SECTION.
-
-       1030-CANTIDAD-PRODUCTOS SECTION.
-               DISPLAY "CANTIDAD: ".
-
-       1030-FINAL-CANTIDAD-PRODUCTO SECTION.
-
-       2000-OBTENER-DATOS SECTION.
-
-
-      *    CABEZERA
-           DISPLAY "*******************************************"
-           DISPLAY "FACTURA DE 7 PRODCTOS"
-           DISPLAY "1.INGRESE PRODUCTOS"
-           DISPLAY "*******************************************".
-      *        CABEZERA
-       2010-ACCEPT-PRODUCTO-1 SECTION.
-           PERFORM 1010-DISPLAY-PRODUCTO.
-           ACCEPT WS-PRODUCTO-1.
-           PERFORM 1020-DISPLAY-PRECIO-PRODUCTO.
-           ACCEPT WS-VALOR-1
-           PERFORM 1030-CANTIDAD-PRODUCTOS.
-           ACCEPT WS-CANTIDAD-1.
-       2015-PROCESO-PRODUCTO-1 SECTION.
-           COMPUTE WS-TOTAL-1 = WS-VALOR-1 * WS-CANTIDAD-1
-           DISPLAY WS-TOTAL-1.
-
-       2015-FINAL-PROCESO-PRODUCTO-1 SECTION.
-       2010-FINAL-ACCEPT-PRODUCTO-1 SECTION.
-
-
-
-
-       2000-FIN-OBTENER-DATOS SECTION.
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-       1000-GENERAL SECTION.
-            STOP RUN.
-       1000-FIANL-GENERAL SECTION.
-           EXIT.
-
-       0000FINAL-MAIN-PROCEDURE.
-           EXIT.
-
-       END PROGRAM VSFACTU.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSFACTU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+      *    NOTA: EL MANEJADOR DE ARCHIVOS INDEXADOS DE ESTE BUILD DE
+      *    GNUCOBOL ESTA DESHABILITADO (VER COBC --INFO), ASI QUE EL
+      *    CATALOGO DE PRODUCTOS Y EL MAESTRO DE CLIENTES SE MANEJAN
+      *    IGUAL QUE ALUMNOS.DAT EN EVALU2: LINE SEQUENTIAL, CARGADOS
+      *    COMPLETOS EN MEMORIA AL INICIO Y REESCRITOS AL SALIR.
+           SELECT PRODUCTOS-FILE ASSIGN TO "PRODUCTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROD-FS.
+           SELECT CLIENTES-FILE ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLI-FS.
+           SELECT FACTURAS-FILE ASSIGN TO "FACTURAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FAC-FS.
+           SELECT CONSECUTIVO-FILE ASSIGN TO "FACTURA.SEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-FS.
+      *-----------------------
+       DATA DIVISION.
+      *-----------------------
+       FILE SECTION.
+       FD  PRODUCTOS-FILE.
+       01  REG-PRODUCTO.
+           05 REG-PROD-CODIGO         PIC X(06).
+           05 REG-PROD-DESC           PIC X(20).
+           05 REG-PROD-PRECIO         PIC 9(5)V99.
+      *-----------------------
+       FD  CLIENTES-FILE.
+           COPY CLIREG.
+      *-----------------------
+       FD  FACTURAS-FILE.
+       01  REG-FACTURA.
+           05 REG-FAC-FECHA           PIC X(10).
+           05 REG-FAC-NUMERO          PIC 9(07).
+           05 REG-FAC-CLI-CODE        PIC X(10).
+           05 REG-FAC-CLI-NOMBRE      PIC X(30).
+           05 REG-FAC-SUBTOTAL        PIC 9(9)V99.
+           05 REG-FAC-IVA             PIC 9(9)V99.
+           05 REG-FAC-TOTAL           PIC 9(9)V99.
+      *-----------------------
+       FD  CONSECUTIVO-FILE.
+       01  REG-CONSECUTIVO            PIC 9(07).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+           COPY CLIENTE.
+      *    CATALOGO DE PRODUCTOS (REQ 009)
+      *---------------------------------------------------------------
+       01  WS-PROD-FS                 PIC XX      VALUE "00".
+       01  WS-PRODUCTOS-TABLA.
+           05 WS-PRODUCTO-REG OCCURS 50 TIMES INDEXED BY PROD-I.
+               10 WS-PROD-CODIGO      PIC X(06).
+               10 WS-PROD-DESC        PIC X(20).
+               10 WS-PROD-PRECIO      PIC 9(5)V99.
+       01  WS-PROD-EXISTENTES         PIC 9(03)   VALUE 0.
+       01  WS-COD-BUSCADO             PIC X(06).
+       01  WS-PROD-ENCONTRADO         PIC X       VALUE 'N'.
+           88 PROD-ENCONTRADO                VALUE 'S'.
+      *    MAESTRO DE CLIENTES (REQ 012/018)
+      *---------------------------------------------------------------
+       01  WS-CLI-FS                  PIC XX      VALUE "00".
+       01  WS-CLIENTES-TABLA.
+           05 WS-CLIENTE-REG OCCURS 50 TIMES INDEXED BY CLI-I.
+               10 WS-TCLI-CODE        PIC X(10).
+               10 WS-TCLI-NAME        PIC X(30).
+               10 WS-TCLI-LASTNAME    PIC X(30).
+               10 WS-TCLI-ADDRESS     PIC X(40).
+               10 WS-TCLI-BALANCE     PIC S9(11)V99 COMP-3.
+       01  WS-CLI-EXISTENTES          PIC 9(03)   VALUE 0.
+       01  WS-CLI-ENCONTRADO          PIC X       VALUE 'N'.
+           88 CLI-ENCONTRADO                 VALUE 'S'.
+       01  WS-CLI-CARGADO             PIC X       VALUE 'N'.
+           88 CLIENTE-CARGADO                VALUE 'S'.
+       01  WS-CLI-GUARDADO            PIC X       VALUE 'N'.
+           88 CLI-GUARDADO                   VALUE 'S'.
+       01  WS-PRE-ENTRADA-CLI         PIC 9       VALUE 0.
+      *    FACTURA EN CONSTRUCCION (REQ 009/010/011)
+      *---------------------------------------------------------------
+       01  WS-FAC-FS                  PIC XX      VALUE "00".
+       01  WS-SEQ-FS                  PIC XX      VALUE "00".
+       01  WS-ULTIMA-FACTURA          PIC 9(07)   VALUE 0.
+       01  WS-NUM-FACTURA             PIC 9(07)   VALUE 0.
+       01  WS-ITEMS-FACTURA.
+           05 WS-ITEM OCCURS 20 TIMES INDEXED BY ITEM-I.
+               10 WS-ITEM-CODIGO      PIC X(06).
+               10 WS-ITEM-DESC        PIC X(20).
+               10 WS-ITEM-PRECIO      PIC 9(5)V99.
+               10 WS-ITEM-CANTIDAD    PIC 9(5).
+               10 WS-ITEM-SUBTOTAL    PIC 9(9)V99.
+       01  WS-ITEM-CONT               PIC 9(02)   VALUE 0.
+       01  WS-ITEM-MAS                PIC X       VALUE 'S'.
+       01  WS-IVA-TASA                PIC V99     VALUE ,15.
+       01  WS-FAC-SUBTOTAL            PIC 9(9)V99 VALUE 0.
+       01  WS-FAC-IVA                 PIC 9(9)V99 VALUE 0.
+       01  WS-FAC-TOTAL               PIC 9(9)V99 VALUE 0.
+      *    FORMATEO DE MONTOS COMPARTIDO (REQ 022)
+      *---------------------------------------------------------------
+       01  WS-MONTO-FMT               PIC S9(9)V99.
+       01  WS-TEXTO-FMT               PIC X(20).
+
+       01  WS-PRE-ENTRADA             PIC 9.
+
+       PROCEDURE DIVISION.
+       00001MAIN-PROCEDURE.
+      *    REQ 023 - SE REINICIA WS-PRE-ENTRADA AL EMPEZAR: SI VSFACTU
+      *    SE LLAMA MAS DE UNA VEZ DESDE EL MENU PRINCIPAL, EL
+      *    WORKING-STORAGE DE UN CALL A OTRO CONSERVA SU VALOR Y SIN
+      *    ESTO EL MENU DE ESTE PROGRAMA NUNCA VOLVERIA A MOSTRARSE.
+           MOVE 0 TO WS-PRE-ENTRADA.
+           PERFORM 1100-CARGAR-PRODUCTOS.
+           PERFORM 1150-CARGAR-CLIENTES.
+           PERFORM 1180-CARGAR-CONSECUTIVO.
+           PERFORM 1000-CABEZERA-1 UNTIL WS-PRE-ENTRADA = 4.
+           PERFORM 1000-GENERAL.
+
+       1000-CABEZERA-1 SECTION.
+           DISPLAY "*******************************************"
+           DISPLAY "FACTURACION"
+           DISPLAY "1.FACTURAR (INGRESAR PRODUCTOS)"
+           DISPLAY "2.DATOS DEL CLIENTE"
+           DISPLAY "3.MANTENIMIENTO DE PRODUCTOS"
+           DISPLAY "4.SALIR"
+           DISPLAY "*******************************************"
+           ACCEPT WS-PRE-ENTRADA.
+           EVALUATE WS-PRE-ENTRADA
+               WHEN 1
+                   PERFORM 2000-OBTENER-DATOS
+               WHEN 2
+                   PERFORM 3000-DATOS-CLIENTE
+               WHEN 3
+                   PERFORM 6000-MANTENIMIENTO-PRODUCTOS
+               WHEN 4
+                   DISPLAY "SALIDA"
+               WHEN OTHER
+                   DISPLAY "OPCION NO VALIDA"
+           END-EVALUATE.
+
+       1000-FINAL-CABEZERA-1.
+
+       1100-CARGAR-PRODUCTOS SECTION.
+           INITIALIZE WS-PRODUCTOS-TABLA.
+           SET PROD-I TO 1.
+           OPEN INPUT PRODUCTOS-FILE.
+           IF WS-PROD-FS = "35"
+               MOVE "00" TO WS-PROD-FS
+           ELSE
+               PERFORM UNTIL WS-PROD-FS NOT = "00" OR PROD-I > 50
+                   READ PRODUCTOS-FILE
+                       AT END MOVE "10" TO WS-PROD-FS
+                       NOT AT END
+                           MOVE REG-PROD-CODIGO
+                               TO WS-PROD-CODIGO(PROD-I)
+                           MOVE REG-PROD-DESC
+                               TO WS-PROD-DESC(PROD-I)
+                           MOVE REG-PROD-PRECIO
+                               TO WS-PROD-PRECIO(PROD-I)
+                           SET PROD-I UP BY 1
+                   END-READ
+               END-PERFORM
+               CLOSE PRODUCTOS-FILE
+           END-IF.
+           COMPUTE WS-PROD-EXISTENTES = PROD-I - 1.
+           MOVE "00" TO WS-PROD-FS.
+
+       1100-END-CARGAR-PRODUCTOS.
+
+       8100-GRABAR-PRODUCTOS SECTION.
+           OPEN OUTPUT PRODUCTOS-FILE.
+           PERFORM VARYING PROD-I FROM 1 BY 1
+                   UNTIL PROD-I > WS-PROD-EXISTENTES
+               MOVE WS-PROD-CODIGO(PROD-I) TO REG-PROD-CODIGO
+               MOVE WS-PROD-DESC(PROD-I)   TO REG-PROD-DESC
+               MOVE WS-PROD-PRECIO(PROD-I) TO REG-PROD-PRECIO
+               WRITE REG-PRODUCTO
+           END-PERFORM.
+           CLOSE PRODUCTOS-FILE.
+
+       8100-END-GRABAR-PRODUCTOS.
+
+       1150-CARGAR-CLIENTES SECTION.
+           INITIALIZE WS-CLIENTES-TABLA.
+           SET CLI-I TO 1.
+           OPEN INPUT CLIENTES-FILE.
+           IF WS-CLI-FS = "35"
+               MOVE "00" TO WS-CLI-FS
+           ELSE
+               PERFORM UNTIL WS-CLI-FS NOT = "00" OR CLI-I > 50
+                   READ CLIENTES-FILE
+                       AT END MOVE "10" TO WS-CLI-FS
+                       NOT AT END
+                           MOVE REG-CLIENTE-CODE
+                               TO WS-TCLI-CODE(CLI-I)
+                           MOVE REG-CLIENTE-NAME
+                               TO WS-TCLI-NAME(CLI-I)
+                           MOVE REG-CLIENTE-LASTNAME
+                               TO WS-TCLI-LASTNAME(CLI-I)
+                           MOVE REG-CLIENTE-ADDRESS
+                               TO WS-TCLI-ADDRESS(CLI-I)
+                           MOVE REG-CLIENTE-BALANCE
+                               TO WS-TCLI-BALANCE(CLI-I)
+                           SET CLI-I UP BY 1
+                   END-READ
+               END-PERFORM
+               CLOSE CLIENTES-FILE
+           END-IF.
+           COMPUTE WS-CLI-EXISTENTES = CLI-I - 1.
+           MOVE "00" TO WS-CLI-FS.
+
+       1150-END-CARGAR-CLIENTES.
+
+       8150-GRABAR-CLIENTES SECTION.
+           OPEN OUTPUT CLIENTES-FILE.
+           PERFORM VARYING CLI-I FROM 1 BY 1
+                   UNTIL CLI-I > WS-CLI-EXISTENTES
+               MOVE WS-TCLI-CODE(CLI-I)     TO REG-CLIENTE-CODE
+               MOVE WS-TCLI-NAME(CLI-I)     TO REG-CLIENTE-NAME
+               MOVE WS-TCLI-LASTNAME(CLI-I) TO REG-CLIENTE-LASTNAME
+               MOVE WS-TCLI-ADDRESS(CLI-I)  TO REG-CLIENTE-ADDRESS
+               MOVE WS-TCLI-BALANCE(CLI-I)  TO REG-CLIENTE-BALANCE
+               WRITE REG-CLIENTE
+           END-PERFORM.
+           CLOSE CLIENTES-FILE.
+
+       8150-END-GRABAR-CLIENTES.
+
+       1180-CARGAR-CONSECUTIVO SECTION.
+           MOVE 0 TO WS-ULTIMA-FACTURA.
+           OPEN INPUT CONSECUTIVO-FILE.
+           IF WS-SEQ-FS = "00"
+               READ CONSECUTIVO-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-CONSECUTIVO TO WS-ULTIMA-FACTURA
+               END-READ
+               CLOSE CONSECUTIVO-FILE
+           END-IF.
+           MOVE "00" TO WS-SEQ-FS.
+
+       1180-END-CARGAR-CONSECUTIVO.
+
+       8180-GRABAR-CONSECUTIVO SECTION.
+           OPEN OUTPUT CONSECUTIVO-FILE.
+           MOVE WS-ULTIMA-FACTURA TO REG-CONSECUTIVO.
+           WRITE REG-CONSECUTIVO.
+           CLOSE CONSECUTIVO-FILE.
+
+       8180-END-GRABAR-CONSECUTIVO.
+
+       6000-MANTENIMIENTO-PRODUCTOS SECTION.
+      *    REQ 009 - ALTA DE PRODUCTOS EN EL CATALOGO
+           IF WS-PROD-EXISTENTES >= 50
+               DISPLAY "CATALOGO LLENO"
+           ELSE
+               ADD 1 TO WS-PROD-EXISTENTES
+               SET PROD-I TO WS-PROD-EXISTENTES
+               DISPLAY "CODIGO DEL PRODUCTO"
+               ACCEPT WS-PROD-CODIGO(PROD-I)
+               DISPLAY "DESCRIPCION DEL PRODUCTO"
+               ACCEPT WS-PROD-DESC(PROD-I)
+               DISPLAY "PRECIO UNITARIO"
+               ACCEPT WS-PROD-PRECIO(PROD-I)
+               DISPLAY "PRODUCTO REGISTRADO"
+           END-IF.
+
+       6000-END-MANTENIMIENTO-PRODUCTOS.
+
+       2000-OBTENER-DATOS SECTION.
+      *    REQ 009 - FACTURA CON TANTAS LINEAS COMO SE NECESITEN
+           IF WS-PROD-EXISTENTES = 0
+               DISPLAY "NO HAY PRODUCTOS EN EL CATALOGO"
+           ELSE
+               MOVE 0 TO WS-ITEM-CONT
+               MOVE 'S' TO WS-ITEM-MAS
+               DISPLAY "*******************************************"
+               DISPLAY "FACTURACION DE PRODUCTOS"
+               DISPLAY "*******************************************"
+               PERFORM UNTIL WS-ITEM-MAS = 'N' OR WS-ITEM-CONT >= 20
+                   PERFORM 2010-ACCEPT-PRODUCTO-LINEA
+                   IF WS-ITEM-CONT < 20
+                       DISPLAY "DESEA AGREGAR OTRO PRODUCTO (S/N)"
+                       ACCEPT WS-ITEM-MAS
+                   END-IF
+               END-PERFORM
+               IF WS-ITEM-CONT = 0
+                   DISPLAY "FACTURA SIN PRODUCTOS - CANCELADA"
+               ELSE
+                   PERFORM 2020-CALCULAR-TOTALES
+                   PERFORM 2030-IMPRIMIR-FACTURA
+                   PERFORM 2040-GRABAR-FACTURA
+               END-IF
+           END-IF.
+
+       2000-FIN-OBTENER-DATOS SECTION.
+
+       2010-ACCEPT-PRODUCTO-LINEA SECTION.
+           DISPLAY "CODIGO DEL PRODUCTO"
+           ACCEPT WS-COD-BUSCADO
+           MOVE 'N' TO WS-PROD-ENCONTRADO
+           SET PROD-I TO 1
+           SEARCH WS-PRODUCTO-REG
+               AT END
+                   DISPLAY "PRODUCTO NO EXISTE EN EL CATALOGO"
+               WHEN WS-PROD-CODIGO(PROD-I) = WS-COD-BUSCADO
+                   MOVE 'S' TO WS-PROD-ENCONTRADO
+           END-SEARCH.
+           IF PROD-ENCONTRADO
+               ADD 1 TO WS-ITEM-CONT
+               SET ITEM-I TO WS-ITEM-CONT
+               MOVE WS-PROD-CODIGO(PROD-I) TO WS-ITEM-CODIGO(ITEM-I)
+               MOVE WS-PROD-DESC(PROD-I)   TO WS-ITEM-DESC(ITEM-I)
+               MOVE WS-PROD-PRECIO(PROD-I) TO WS-ITEM-PRECIO(ITEM-I)
+               DISPLAY "PRODUCTO: " WS-ITEM-DESC(ITEM-I)
+               DISPLAY "PRECIO UNITARIO: " WS-ITEM-PRECIO(ITEM-I)
+               DISPLAY "CANTIDAD"
+               ACCEPT WS-ITEM-CANTIDAD(ITEM-I)
+               COMPUTE WS-ITEM-SUBTOTAL(ITEM-I) =
+                   WS-ITEM-PRECIO(ITEM-I) * WS-ITEM-CANTIDAD(ITEM-I)
+               DISPLAY "SUBTOTAL LINEA: " WS-ITEM-SUBTOTAL(ITEM-I)
+           END-IF.
+
+      *    REQ 010 - IVA Y TOTAL (ANTES SOLO SE CALCULABA 1 PRODUCTO)
+       2020-CALCULAR-TOTALES SECTION.
+           MOVE 0 TO WS-FAC-SUBTOTAL.
+           PERFORM VARYING ITEM-I FROM 1 BY 1
+                   UNTIL ITEM-I > WS-ITEM-CONT
+               COMPUTE WS-FAC-SUBTOTAL = WS-FAC-SUBTOTAL +
+                   WS-ITEM-SUBTOTAL(ITEM-I)
+           END-PERFORM.
+           COMPUTE WS-FAC-IVA ROUNDED = WS-FAC-SUBTOTAL * WS-IVA-TASA.
+           COMPUTE WS-FAC-TOTAL = WS-FAC-SUBTOTAL + WS-FAC-IVA.
+
+       2020-END-CALCULAR-TOTALES.
+
+       2030-IMPRIMIR-FACTURA SECTION.
+           IF NOT CLIENTE-CARGADO
+               MOVE "CONSUMIDOR FINAL"  TO WS-CLIENTE-NAME
+               MOVE SPACES              TO WS-CLIENTE-LASTNAME
+               MOVE "9999999999"        TO WS-CLIENTE-CODE
+           END-IF.
+           DISPLAY "*******************************************"
+           DISPLAY "FACTURA"
+           DISPLAY "CLIENTE: " WS-CLIENTE-NAME " " WS-CLIENTE-LASTNAME
+           DISPLAY "-------------------------------------------"
+           PERFORM VARYING ITEM-I FROM 1 BY 1
+                   UNTIL ITEM-I > WS-ITEM-CONT
+               DISPLAY WS-ITEM-DESC(ITEM-I) " X "
+                   WS-ITEM-CANTIDAD(ITEM-I) " = "
+                   WS-ITEM-SUBTOTAL(ITEM-I)
+           END-PERFORM.
+           DISPLAY "-------------------------------------------".
+           MOVE WS-FAC-SUBTOTAL TO WS-MONTO-FMT.
+           CALL "FORMATO-MONEDA" USING WS-MONTO-FMT WS-TEXTO-FMT.
+           DISPLAY "SUBTOTAL       : " WS-TEXTO-FMT.
+           MOVE WS-FAC-IVA TO WS-MONTO-FMT.
+           CALL "FORMATO-MONEDA" USING WS-MONTO-FMT WS-TEXTO-FMT.
+           DISPLAY "IVA            : " WS-TEXTO-FMT.
+           MOVE WS-FAC-TOTAL TO WS-MONTO-FMT.
+           CALL "FORMATO-MONEDA" USING WS-MONTO-FMT WS-TEXTO-FMT.
+           DISPLAY "TOTAL A PAGAR  : " WS-TEXTO-FMT.
+           DISPLAY "*******************************************".
+
+       2030-END-IMPRIMIR-FACTURA.
+
+       2040-GRABAR-FACTURA SECTION.
+      *    REQ 011 - NUMERO DE FACTURA SECUENCIAL Y REGISTRO EN
+      *    FACTURAS.DAT PARA EL RESUMEN DE FIN DE DIA (REQ 024).
+           ADD 1 TO WS-ULTIMA-FACTURA.
+      *    REQ 011 - SE GRABA EL CONSECUTIVO AQUI MISMO (NO SOLO AL
+      *    CERRAR EN 1000-GENERAL) PARA QUE UN CORTE ABRUPTO DESPUES
+      *    DE ESTA FACTURA NO DEJE FACTURA.SEQ DESACTUALIZADO Y
+      *    REPITA NUMEROS YA ESCRITOS EN FACTURAS.DAT EN LA SIGUIENTE
+      *    CORRIDA.
+           PERFORM 8180-GRABAR-CONSECUTIVO.
+           MOVE WS-ULTIMA-FACTURA TO WS-NUM-FACTURA.
+           OPEN EXTEND FACTURAS-FILE.
+           IF WS-FAC-FS = "35"
+               OPEN OUTPUT FACTURAS-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:10) TO REG-FAC-FECHA.
+           MOVE WS-NUM-FACTURA TO REG-FAC-NUMERO.
+           MOVE WS-CLIENTE-CODE TO REG-FAC-CLI-CODE.
+           STRING FUNCTION TRIM(WS-CLIENTE-NAME) " "
+               FUNCTION TRIM(WS-CLIENTE-LASTNAME)
+               DELIMITED BY SIZE INTO REG-FAC-CLI-NOMBRE.
+           MOVE WS-FAC-SUBTOTAL TO REG-FAC-SUBTOTAL.
+           MOVE WS-FAC-IVA TO REG-FAC-IVA.
+           MOVE WS-FAC-TOTAL TO REG-FAC-TOTAL.
+           WRITE REG-FACTURA.
+           CLOSE FACTURAS-FILE.
+           DISPLAY "FACTURA No. " WS-NUM-FACTURA " GRABADA".
+           MOVE 'N' TO WS-CLI-CARGADO.
+
+       2040-END-GRABAR-FACTURA.
+
+       3000-DATOS-CLIENTE SECTION.
+      *    REQ 012 - BUSCA O CREA UN CLIENTE REAL PARA LA FACTURA
+           DISPLAY "1.BUSCAR CLIENTE EXISTENTE"
+           DISPLAY "2.INGRESAR CLIENTE NUEVO"
+           ACCEPT WS-PRE-ENTRADA-CLI.
+           EVALUATE WS-PRE-ENTRADA-CLI
+               WHEN 1
+                   PERFORM 3010-BUSCAR-CLIENTE
+               WHEN OTHER
+                   PERFORM 3020-INGRESAR-CLIENTE
+           END-EVALUATE.
+
+       3000-FIN-DATOS-CLIENTE SECTION.
+
+       3010-BUSCAR-CLIENTE SECTION.
+           DISPLAY "CODIGO DEL CLIENTE"
+           ACCEPT WS-CLIENTE-CODE.
+           MOVE 'N' TO WS-CLI-CARGADO.
+           SET CLI-I TO 1.
+           SEARCH WS-CLIENTE-REG
+               AT END
+                   DISPLAY "CLIENTE NO EXISTE - SE CREARA COMO NUEVO"
+                   PERFORM 3020-INGRESAR-CLIENTE
+               WHEN WS-TCLI-CODE(CLI-I) = WS-CLIENTE-CODE
+                   MOVE WS-TCLI-NAME(CLI-I)     TO WS-CLIENTE-NAME
+                   MOVE WS-TCLI-LASTNAME(CLI-I) TO WS-CLIENTE-LASTNAME
+                   MOVE WS-TCLI-ADDRESS(CLI-I)  TO WS-CLIENTE-ADDRESS
+                   MOVE WS-TCLI-BALANCE(CLI-I)  TO WS-CLIENTE-BALANCE
+                   MOVE 'S' TO WS-CLI-CARGADO
+                   DISPLAY "CLIENTE: " WS-CLIENTE-NAME " "
+                       WS-CLIENTE-LASTNAME
+           END-SEARCH.
+
+       3010-END-BUSCAR-CLIENTE.
+
+       3020-INGRESAR-CLIENTE SECTION.
+           DISPLAY "CODIGO DEL CLIENTE"
+           ACCEPT WS-CLIENTE-CODE.
+           DISPLAY "NOMBRE".
+           ACCEPT WS-CLIENTE-NAME.
+           DISPLAY "APELLIDO".
+           ACCEPT WS-CLIENTE-LASTNAME.
+           DISPLAY "DIRECCION".
+           ACCEPT WS-CLIENTE-ADDRESS.
+           MOVE 0 TO WS-CLIENTE-BALANCE.
+           PERFORM 3030-GUARDAR-CLIENTE-TABLA.
+      *    REQ 012 - SOLO SE CONFIRMA EL REGISTRO SI 3030 REALMENTE
+      *    GUARDO AL CLIENTE; SI LA TABLA ESTABA LLENA, EL MENSAJE DE
+      *    "TABLA DE CLIENTES LLENA" QUE MUESTRA 3030 YA ES LA UNICA
+      *    CONFIRMACION QUE DEBE VER EL OPERADOR.
+           IF CLI-GUARDADO
+               MOVE 'S' TO WS-CLI-CARGADO
+               DISPLAY "CLIENTE REGISTRADO"
+           END-IF.
+
+       3020-END-INGRESAR-CLIENTE.
+
+       3030-GUARDAR-CLIENTE-TABLA SECTION.
+           MOVE 'N' TO WS-CLI-ENCONTRADO.
+           MOVE 'N' TO WS-CLI-GUARDADO.
+           SET CLI-I TO 1.
+           SEARCH WS-CLIENTE-REG
+               AT END
+                   CONTINUE
+               WHEN WS-TCLI-CODE(CLI-I) = WS-CLIENTE-CODE
+                   MOVE 'S' TO WS-CLI-ENCONTRADO
+           END-SEARCH.
+           IF NOT CLI-ENCONTRADO AND WS-CLI-EXISTENTES >= 50
+               DISPLAY "TABLA DE CLIENTES LLENA - NO SE PUDO GUARDAR"
+           ELSE
+               IF NOT CLI-ENCONTRADO
+                   ADD 1 TO WS-CLI-EXISTENTES
+                   SET CLI-I TO WS-CLI-EXISTENTES
+               END-IF
+               MOVE WS-CLIENTE-CODE     TO WS-TCLI-CODE(CLI-I)
+               MOVE WS-CLIENTE-NAME     TO WS-TCLI-NAME(CLI-I)
+               MOVE WS-CLIENTE-LASTNAME TO WS-TCLI-LASTNAME(CLI-I)
+               MOVE WS-CLIENTE-ADDRESS  TO WS-TCLI-ADDRESS(CLI-I)
+               MOVE WS-CLIENTE-BALANCE  TO WS-TCLI-BALANCE(CLI-I)
+               MOVE 'S' TO WS-CLI-GUARDADO
+           END-IF.
+
+       3030-END-GUARDAR-CLIENTE-TABLA.
+
+       1000-GENERAL SECTION.
+            PERFORM 8100-GRABAR-PRODUCTOS.
+            PERFORM 8150-GRABAR-CLIENTES.
+            PERFORM 8180-GRABAR-CONSECUTIVO.
+      *    REQ 023 - GOBACK PARA PODER SER LLAMADO DESDE EL MENU
+      *    PRINCIPAL; SIGUE TERMINANDO EL PROCESO IGUAL QUE ANTES
+      *    CUANDO VSFACTU CORRE COMO PROGRAMA INDEPENDIENTE.
+            GOBACK.
+       1000-FIANL-GENERAL SECTION.
+           EXIT.
+
+       0000FINAL-MAIN-PROCEDURE.
+           EXIT.
+
+       END PROGRAM VSFACTU.
